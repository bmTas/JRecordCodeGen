@@ -0,0 +1,56 @@
+//VR100R   JOB (ACCTNO),'VITAL RECORDS-DUP-NAME RESTART',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//*                                                                   *
+//*  VR100R  -  RESTART OF AN ABENDED VR100J RUN                      *
+//*                                                                   *
+//*  SUBMIT THIS MEMBER, NOT VR100J, TO RESTART A VR100 RUN THAT      *
+//*  ABENDED PARTWAY THROUGH.  VR100 IS PASSED PARM='RESTART', SO IT  *
+//*  SKIPS FORWARD TO ITS LAST CHECKPOINT INSTEAD OF REPROCESSING     *
+//*  THE INPUT FROM RECORD ONE.                                       *
+//*                                                                   *
+//*  VROUT01/VRSUS01/VRREJ01 REFERENCE GENERATION (0) - THE SAME      *
+//*  GENERATION VR100J'S (+1) BECAME ONCE CATALOGED - WITH DISP=MOD   *
+//*  SO VR100'S OPEN EXTEND APPENDS TO THE PARTIAL OUTPUT THE         *
+//*  ABENDED RUN ALREADY WROTE, RATHER THAN A NEW (+1) GENERATION     *
+//*  WITH DISP=NEW, WHICH WOULD BE EMPTY.  THIS ONLY WORKS BECAUSE    *
+//*  VR100J CATALOGS THE GENERATION ON ABEND AS WELL AS ON A NORMAL   *
+//*  END OF STEP (DISP=(NEW,CATLG,CATLG)) - AN ABEND DISPOSITION OF   *
+//*  DELETE OR KEEP WOULD LEAVE NOTHING FOR (0) TO RESOLVE TO HERE.   *
+//*                                                                   *
+//*  VRCKP01 REFERENCES THE SAME ONGOING CHECKPOINT DATASET VR100J    *
+//*  USED, SINCE IT IS NOT A GDG.                                     *
+//*                                                                   *
+//*  IF THIS RUN ALSO ABENDS PARTWAY THROUGH, RESUBMIT THIS SAME      *
+//*  MEMBER UNCHANGED - GENERATION (0) STILL MEANS "THE MOST RECENT   *
+//*  GENERATION", SO IT WILL PICK UP WHERE THIS RUN LEFT OFF.  ONLY   *
+//*  AFTER A RUN COMPLETES NORMALLY SHOULD THE NEXT NIGHT'S VR100J    *
+//*  BE SUBMITTED TO START A FRESH (+1) GENERATION.                   *
+//*                                                                   *
+//*  MODIFICATION HISTORY                                             *
+//*  DATE       INIT  DESCRIPTION                                     *
+//*  --------   ----  --------------------------------------------    *
+//*  09/08/26   RLB   ORIGINAL JCL - SPLIT OUT OF VR100J SO A          *
+//*                   RESTART SUBMISSION REFERENCES THE ABENDED       *
+//*                   RUN'S OWN GENERATION (0)/DISP=MOD INSTEAD OF     *
+//*                   ALLOCATING A NEW (+1)/DISP=NEW GENERATION.       *
+//*                                                                   *
+//*********************************************************************
+//STEP010  EXEC PGM=VR100,PARM='RESTART'
+//STEPLIB  DD  DSN=VR.PROD.LOADLIB,DISP=SHR
+//VRIN01   DD  DSN=VR.PROD.DUPNAME.EXTRACT,DISP=SHR
+//VROUT01  DD  DSN=VR.PROD.DUPNAME.OUTPUT(0),
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=VB,LRECL=359,BLKSIZE=0)
+//VRSUS01  DD  DSN=VR.PROD.DUPNAME.SUSPENSE(0),
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=107,BLKSIZE=0)
+//VRREJ01  DD  DSN=VR.PROD.DUPNAME.REJECT(0),
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=71,BLKSIZE=0)
+//VRCKP01  DD  DSN=VR.PROD.DUPNAME.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//
