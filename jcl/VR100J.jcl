@@ -0,0 +1,75 @@
+//VR100J   JOB (ACCTNO),'VITAL RECORDS-DUP-NAME LOAD',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//*                                                                   *
+//*  VR100J  -  NIGHTLY DUP-NAME LOAD AND EDIT                        *
+//*                                                                   *
+//*  RUNS VR100 AGAINST THE NIGHT'S DUP-NAME EXTRACT.  THE GOOD,      *
+//*  SUSPENSE AND REJECT OUTPUT DATASETS ARE EACH A NEW GENERATION    *
+//*  OF THEIR GDG (SEE VR100G FOR THE ONE-TIME BASE DEFINITIONS) SO   *
+//*  A NIGHT'S OUTPUT CAN BE COMPARED AGAINST OR RERUN FROM LATER     *
+//*  INSTEAD OF BEING LOST WHEN THE NEXT RUN COMPLETES.                *
+//*                                                                   *
+//*  THIS MEMBER IS FOR THE INITIAL SUBMISSION OF A NIGHT'S RUN ONLY. *
+//*  IF THIS RUN ABENDS PARTWAY THROUGH, RESUBMIT VR100R RATHER THAN  *
+//*  THIS MEMBER - VR100R RESTARTS VR100 FROM ITS LAST CHECKPOINT     *
+//*  AGAINST THE SAME (0) GENERATION THIS RUN CREATED, OPENED EXTEND. *
+//*  RESUBMITTING THIS MEMBER FOR A RESTART WOULD ALLOCATE A BRAND    *
+//*  NEW (+1) GENERATION WITH DISP=NEW, WHICH IS NOT THE PARTIAL      *
+//*  OUTPUT THE ABENDED RUN WROTE AND WOULD DISCARD IT.               *
+//*                                                                   *
+//*  THE CHECKPOINT DATASET (VRCKP01) IS NOT A GDG - RESTART READS    *
+//*  FORWARD THROUGH THE SAME CHECKPOINT DATASET THIS RUN WROTE, SO   *
+//*  IT IS KEPT AS A SINGLE ONGOING DATASET RATHER THAN A NEW         *
+//*  GENERATION EACH NIGHT.                                           *
+//*                                                                   *
+//*  MODIFICATION HISTORY                                             *
+//*  DATE       INIT  DESCRIPTION                                     *
+//*  --------   ----  --------------------------------------------    *
+//*  09/08/26   RLB   ORIGINAL JCL.                                   *
+//*  09/08/26   RLB   ADDED VRCKP01 FOR CHECKPOINT/RESTART.           *
+//*  09/08/26   RLB   CONVERTED VROUT01/VRSUS01/VRREJ01 TO GDG        *
+//*                   GENERATION DATASETS WITH RETENTION SO NIGHTLY   *
+//*                   OUTPUT IS KEPT INSTEAD OF BEING OVERWRITTEN.    *
+//*  09/08/26   RLB   CHANGED VROUT01/VRSUS01/VRREJ01 ABEND DISP TO   *
+//*                   KEEP SO A RESTART RUN HAS A PARTIAL GENERATION  *
+//*                   TO OPEN EXTEND AGAINST.  CORRECTED VRSUS01,     *
+//*                   VRREJ01 AND VRCKP01 LRECL TO MATCH THEIR        *
+//*                   RECORD LAYOUTS.                                 *
+//*  09/08/26   RLB   A (+1)/DISP=NEW GENERATION CANNOT BE RESTARTED  *
+//*                   BY RESUBMITTING THIS SAME JCL - MOVED THE       *
+//*                   RESTART PATH TO A SEPARATE MEMBER, VR100R,      *
+//*                   THAT REFERENCES THE (0) GENERATION WITH         *
+//*                   DISP=MOD.  ABEND DISP CHANGED FROM KEEP TO      *
+//*                   CATLG SO AN ABENDED RUN'S PARTIAL GENERATION IS *
+//*                   CATALOGED AS (0) FOR VR100R TO FIND - KEEP      *
+//*                   LEAVES A GDG GENERATION UNCATALOGED, WHICH THE  *
+//*                   RELATIVE-GENERATION NAMING GDG DEPENDS ON       *
+//*                   CANNOT THEN RESOLVE.  PARM='RESTART' IS NO      *
+//*                   LONGER ACCEPTED ON THIS MEMBER'S EXEC.          *
+//*                                                                   *
+//*********************************************************************
+//STEP010  EXEC PGM=VR100
+//STEPLIB  DD  DSN=VR.PROD.LOADLIB,DISP=SHR
+//VRIN01   DD  DSN=VR.PROD.DUPNAME.EXTRACT,DISP=SHR
+//VROUT01  DD  DSN=VR.PROD.DUPNAME.OUTPUT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(50,25),RLSE),
+//             DCB=(RECFM=VB,LRECL=359,BLKSIZE=0),
+//             LABEL=(,,,RETPD=180)
+//VRSUS01  DD  DSN=VR.PROD.DUPNAME.SUSPENSE(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=107,BLKSIZE=0),
+//             LABEL=(,,,RETPD=180)
+//VRREJ01  DD  DSN=VR.PROD.DUPNAME.REJECT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=71,BLKSIZE=0),
+//             LABEL=(,,,RETPD=180)
+//VRCKP01  DD  DSN=VR.PROD.DUPNAME.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//
