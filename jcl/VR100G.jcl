@@ -0,0 +1,37 @@
+//VR100G   JOB (ACCTNO),'VITAL RECORDS-GDG SETUP',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//*                                                                   *
+//*  VR100G  -  ONE-TIME GDG BASE SETUP FOR THE DUP-NAME LOAD JOB     *
+//*                                                                   *
+//*  DEFINES THE GENERATION DATA GROUP BASES USED BY VR100J FOR THE   *
+//*  GOOD/SUSPENSE/REJECT OUTPUT OF THE NIGHTLY DUP-NAME LOAD, SO     *
+//*  EACH NIGHT'S OUTPUT BECOMES ITS OWN GENERATION INSTEAD OF        *
+//*  OVERWRITING THE SAME DATASET.  RUN ONCE BEFORE VR100J IS FIRST   *
+//*  RUN AGAINST THESE GDG BASES.  RERUNNING AFTER THE BASES ALREADY  *
+//*  EXIST FAILS WITH A DUPLICATE DATA SET NAME CONDITION - THAT IS   *
+//*  EXPECTED AND CAN BE IGNORED.                                     *
+//*                                                                   *
+//*  MODIFICATION HISTORY                                             *
+//*  DATE       INIT  DESCRIPTION                                     *
+//*  --------   ----  --------------------------------------------    *
+//*  09/08/26   RLB   ORIGINAL JCL.                                   *
+//*                                                                   *
+//*********************************************************************
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+   DEFINE GDG (NAME(VR.PROD.DUPNAME.OUTPUT)    -
+               LIMIT(30)                       -
+               SCRATCH                         -
+               NOEMPTY)
+   DEFINE GDG (NAME(VR.PROD.DUPNAME.SUSPENSE)  -
+               LIMIT(30)                       -
+               SCRATCH                         -
+               NOEMPTY)
+   DEFINE GDG (NAME(VR.PROD.DUPNAME.REJECT)    -
+               LIMIT(30)                       -
+               SCRATCH                         -
+               NOEMPTY)
+/*
+//
