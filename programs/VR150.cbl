@@ -0,0 +1,222 @@
+      *****************************************************************
+      *                                                               *
+      *   VR150    -  DUP-NAME RECLASSIFICATION AUDIT LOG             *
+      *                                                               *
+      *   COMPARES A BEFORE-CLEANUP COPY AND AN AFTER-CLEANUP COPY    *
+      *   OF THE DUP-NAME EXTRACT, RECORD FOR RECORD IN THE SAME      *
+      *   SEQUENCE, AND WRITES A BEFORE/AFTER AUDIT RECORD FOR EVERY  *
+      *   RECORD WHERE RECORD-TYPE OR FIELD-1 WAS CHANGED DURING      *
+      *   MANUAL CLEANUP.  THE TWO FILES MUST BE IN THE SAME RECORD   *
+      *   SEQUENCE AND CONTAIN THE SAME NUMBER OF RECORDS - CLEANUP   *
+      *   CORRECTS VALUES IN PLACE, IT DOES NOT ADD OR DELETE.        *
+      *                                                               *
+      *   MODIFICATION HISTORY                                       *
+      *   DATE       INIT  DESCRIPTION                                *
+      *   --------   ----  ------------------------------------------ *
+      *   09/08/26   RLB   ORIGINAL PROGRAM.                          *
+      *   09/08/26   RLB   ADDED RECORD IS VARYING TO VR-BEFORE-FILE   *
+      *                   AND VR-AFTER-FILE - BOTH READ THE SAME       *
+      *                   VARIABLE-LENGTH DUP-NAME EXTRACT FORMAT AS   *
+      *                   VR100.                                       *
+      *   09/08/26   RLB   ADDED VRA-RUN-ID TO THE AUDIT RECORD,       *
+      *                   POPULATED FROM A PARM CARD IDENTIFYING THE   *
+      *                   CLEANUP RUN THAT MADE THE CHANGE.            *
+      *                                                               *
+      *****************************************************************
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     VR150.
+000300 AUTHOR.         R L BENNETT.
+000400 INSTALLATION.   VITAL RECORDS SYSTEMS.
+000500 DATE-WRITTEN.   09/08/26.
+000600 DATE-COMPILED.
+000700*
+000800 ENVIRONMENT DIVISION.
+000900 CONFIGURATION SECTION.
+001000 SOURCE-COMPUTER.  IBM-370.
+001100 OBJECT-COMPUTER.  IBM-370.
+001200*
+001300 INPUT-OUTPUT SECTION.
+001400 FILE-CONTROL.
+001500     SELECT VR-BEFORE-FILE    ASSIGN TO VRBEF01
+001600                              ORGANIZATION IS SEQUENTIAL.
+001700     SELECT VR-AFTER-FILE     ASSIGN TO VRAFT01
+001800                              ORGANIZATION IS SEQUENTIAL.
+001900     SELECT VR-AUDIT-FILE     ASSIGN TO VRAUD01
+002000                              ORGANIZATION IS SEQUENTIAL.
+002100*
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  VR-BEFORE-FILE
+002410     RECORD IS VARYING IN SIZE FROM 57 TO 355 CHARACTERS
+002420         DEPENDING ON VR-BEFORE-REC-LEN
+002500     LABEL RECORDS ARE STANDARD.
+002600     COPY VRDUPNM.
+002700*
+002800 FD  VR-AFTER-FILE
+002810     RECORD IS VARYING IN SIZE FROM 57 TO 355 CHARACTERS
+002820         DEPENDING ON VR-AFTER-REC-LEN
+002900     LABEL RECORDS ARE STANDARD.
+003000     COPY VRDUPNM
+003100         REPLACING ARRAY-111-CNT     BY AFT-ARRAY-111-CNT
+003200                   ARRAY-121-CNT     BY AFT-ARRAY-121-CNT
+003300                   ARRAY-121-114-CNT BY AFT-ARRAY-121-114-CNT
+003400                   ARRAY-121-115-CNT BY AFT-ARRAY-121-115-CNT.
+003500*
+003600 FD  VR-AUDIT-FILE
+003700     RECORDING MODE IS F
+003800     LABEL RECORDS ARE STANDARD.
+003900     COPY VRAUDIT.
+004000*
+004100 WORKING-STORAGE SECTION.
+004200 01  VR-SWITCHES.
+004300     05  VR-BEFORE-EOF-SW      PIC X(01)  VALUE 'N'.
+004400         88  VR-BEFORE-EOF                VALUE 'Y'.
+004500     05  VR-AFTER-EOF-SW       PIC X(01)  VALUE 'N'.
+004600         88  VR-AFTER-EOF                 VALUE 'Y'.
+004700     05  VR-TYPE-CHANGED-SW    PIC X(01)  VALUE 'N'.
+004800         88  VR-TYPE-CHANGED              VALUE 'Y'.
+004900     05  VR-FIELD1-CHANGED-SW  PIC X(01)  VALUE 'N'.
+005000         88  VR-FIELD1-CHANGED            VALUE 'Y'.
+005100*
+005200 01  VR-COUNTERS.
+005300     05  VR-BEFORE-COUNT       PIC 9(09)  COMP VALUE ZERO.
+005400     05  VR-AFTER-COUNT        PIC 9(09)  COMP VALUE ZERO.
+005500     05  VR-SEQUENCE-NO        PIC 9(09)  COMP VALUE ZERO.
+005600     05  VR-AUDIT-COUNT        PIC 9(09)  COMP VALUE ZERO.
+005700*
+005710 01  VR-RECORD-LENGTHS.
+005720     05  VR-BEFORE-REC-LEN     PIC 9(04)  COMP VALUE ZERO.
+005730     05  VR-AFTER-REC-LEN      PIC 9(04)  COMP VALUE ZERO.
+005740*
+005750 01  VR-RUN-IDENTIFICATION.
+005760     05  VR-RUN-ID             PIC X(08)  VALUE SPACES.
+005770*
+005780 LINKAGE SECTION.
+005790 01  VR-PARM-AREA.
+005792     05  VR-PARM-LEN           PIC S9(04) COMP.
+005794     05  VR-PARM-TEXT          PIC X(08).
+005796*
+005800 PROCEDURE DIVISION USING VR-PARM-AREA.
+005900*
+006000 0000-MAINLINE.
+006100     PERFORM 1000-INITIALIZE
+006200         THRU 1000-INITIALIZE-EXIT.
+006300     PERFORM 2000-COMPARE-RECORDS
+006400         THRU 2000-COMPARE-RECORDS-EXIT
+006500         UNTIL VR-BEFORE-EOF AND VR-AFTER-EOF.
+006600     PERFORM 9000-TERMINATE
+006700         THRU 9000-TERMINATE-EXIT.
+006800     STOP RUN.
+006900*
+007000 1000-INITIALIZE.
+007050     IF VR-PARM-LEN > ZERO
+007060         MOVE VR-PARM-TEXT TO VR-RUN-ID
+007070     END-IF.
+007100     OPEN INPUT  VR-BEFORE-FILE
+007200          INPUT  VR-AFTER-FILE
+007300          OUTPUT VR-AUDIT-FILE.
+007400     PERFORM 2100-READ-BEFORE
+007500         THRU 2100-READ-BEFORE-EXIT.
+007600     PERFORM 2200-READ-AFTER
+007700         THRU 2200-READ-AFTER-EXIT.
+007800 1000-INITIALIZE-EXIT.
+007900     EXIT.
+008000*
+008100 2000-COMPARE-RECORDS.
+008200     ADD 1 TO VR-SEQUENCE-NO.
+008300     IF NOT VR-BEFORE-EOF AND NOT VR-AFTER-EOF
+008400         PERFORM 2300-COMPARE-PAIR
+008500             THRU 2300-COMPARE-PAIR-EXIT
+008600     END-IF.
+008700     PERFORM 2100-READ-BEFORE
+008800         THRU 2100-READ-BEFORE-EXIT.
+008900     PERFORM 2200-READ-AFTER
+009000         THRU 2200-READ-AFTER-EXIT.
+009100 2000-COMPARE-RECORDS-EXIT.
+009200     EXIT.
+009300*
+009400 2100-READ-BEFORE.
+009500     IF VR-BEFORE-EOF
+009600         GO TO 2100-READ-BEFORE-EXIT
+009700     END-IF.
+009800     READ VR-BEFORE-FILE
+009900         AT END
+010000             MOVE 'Y' TO VR-BEFORE-EOF-SW
+010100         NOT AT END
+010200             ADD 1 TO VR-BEFORE-COUNT
+010300     END-READ.
+010400 2100-READ-BEFORE-EXIT.
+010500     EXIT.
+010600*
+010700 2200-READ-AFTER.
+010800     IF VR-AFTER-EOF
+010900         GO TO 2200-READ-AFTER-EXIT
+011000     END-IF.
+011100     READ VR-AFTER-FILE
+011200         AT END
+011300             MOVE 'Y' TO VR-AFTER-EOF-SW
+011400         NOT AT END
+011500             ADD 1 TO VR-AFTER-COUNT
+011600     END-READ.
+011700 2200-READ-AFTER-EXIT.
+011800     EXIT.
+011900*
+012000******************************************************************
+012100* 2300-COMPARE-PAIR CHECKS RECORD-TYPE AND FIELD-1 BETWEEN THE   *
+012200* BEFORE AND AFTER IMAGE OF THE SAME RECORD.  A DIFFERENCE IN    *
+012300* EITHER FIELD DRIVES AN AUDIT RECORD.                           *
+012400******************************************************************
+012500 2300-COMPARE-PAIR.
+012600     MOVE 'N' TO VR-TYPE-CHANGED-SW.
+012700     MOVE 'N' TO VR-FIELD1-CHANGED-SW.
+012800     IF RECORD-TYPE OF DUP-NAME-1 OF VR-BEFORE-FILE NOT =
+012900            RECORD-TYPE OF DUP-NAME-1 OF VR-AFTER-FILE
+013000         MOVE 'Y' TO VR-TYPE-CHANGED-SW
+013100     END-IF.
+013200     IF FIELD-1 OF DUP-NAME-1 OF VR-BEFORE-FILE NOT =
+013300            FIELD-1 OF DUP-NAME-1 OF VR-AFTER-FILE
+013400         MOVE 'Y' TO VR-FIELD1-CHANGED-SW
+013500     END-IF.
+013600     IF VR-TYPE-CHANGED OR VR-FIELD1-CHANGED
+013700         PERFORM 2310-WRITE-AUDIT-RECORD
+013800             THRU 2310-WRITE-AUDIT-RECORD-EXIT
+013900     END-IF.
+014000 2300-COMPARE-PAIR-EXIT.
+014100     EXIT.
+014200*
+014300 2310-WRITE-AUDIT-RECORD.
+014400     MOVE RUN-DATE OF DUP-NAME-1 OF VR-AFTER-FILE TO VRA-RUN-DATE.
+014500     MOVE VR-SEQUENCE-NO      TO VRA-SEQUENCE-NO.
+014600     MOVE RECORD-TYPE OF DUP-NAME-1 OF VR-BEFORE-FILE
+014700         TO VRA-BEFORE-RECORD-TYPE.
+014800     MOVE RECORD-TYPE OF DUP-NAME-1 OF VR-AFTER-FILE
+014900         TO VRA-AFTER-RECORD-TYPE.
+015000     MOVE FIELD-1     OF DUP-NAME-1 OF VR-BEFORE-FILE
+015100         TO VRA-BEFORE-FIELD-1.
+015200     MOVE FIELD-1     OF DUP-NAME-1 OF VR-AFTER-FILE
+015300         TO VRA-AFTER-FIELD-1.
+015400     EVALUATE TRUE
+015500         WHEN VR-TYPE-CHANGED AND VR-FIELD1-CHANGED
+015600             MOVE 'C3' TO VRA-CHANGE-CODE
+015700         WHEN VR-TYPE-CHANGED
+015800             MOVE 'C1' TO VRA-CHANGE-CODE
+015900         WHEN OTHER
+016000             MOVE 'C2' TO VRA-CHANGE-CODE
+016100     END-EVALUATE.
+016200     ACCEPT VRA-AUDIT-DATE FROM DATE YYYYMMDD.
+016250     MOVE VR-RUN-ID           TO VRA-RUN-ID.
+016300     WRITE VR-AUDIT-RECORD.
+016400     ADD 1 TO VR-AUDIT-COUNT.
+016500 2310-WRITE-AUDIT-RECORD-EXIT.
+016600     EXIT.
+016700*
+016800 9000-TERMINATE.
+016900     CLOSE VR-BEFORE-FILE
+017000           VR-AFTER-FILE
+017100           VR-AUDIT-FILE.
+017200     DISPLAY 'VR150 - AUDIT LOG COMPLETE'.
+017300     DISPLAY 'VR150 - BEFORE RECORDS READ : ' VR-BEFORE-COUNT.
+017400     DISPLAY 'VR150 - AFTER RECORDS READ  : ' VR-AFTER-COUNT.
+017500     DISPLAY 'VR150 - AUDIT RECORDS WRITE : ' VR-AUDIT-COUNT.
+017600 9000-TERMINATE-EXIT.
+017700     EXIT.
