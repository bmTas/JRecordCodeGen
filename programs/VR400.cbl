@@ -0,0 +1,217 @@
+      *****************************************************************
+      *                                                               *
+      *   VR400    -  DUP-NAME FLATTENING EXTRACT                     *
+      *                                                               *
+      *   READS THE DUP-NAME-1/DUP-NAME-2/DUP-NAME-3 EXTRACT AND      *
+      *   WRITES A FIXED-POSITION, HEADER/TRAILER-BOUNDED SEQUENTIAL  *
+      *   FILE FOR DOWNSTREAM PARTNERS WHOSE LOADERS CANNOT FOLLOW    *
+      *   THE NESTED ARRAYS GROUP.  EVERY POPULATED ARRAY-111 AND     *
+      *   ARRAY-121 OCCURRENCE ON A RECORD-TYPE '1' RECORD PRODUCES   *
+      *   ITS OWN DETAIL RECORD, CARRYING RECORD-TYPE, FIELD-1 AND    *
+      *   RUN-DATE FROM THE PARENT RECORD.  RECORD-TYPES '2' AND '3'  *
+      *   CARRY NO ARRAYS GROUP AND SO PRODUCE NO DETAIL RECORDS.     *
+      *                                                               *
+      *   MODIFICATION HISTORY                                       *
+      *   DATE       INIT  DESCRIPTION                                *
+      *   --------   ----  ------------------------------------------ *
+      *   09/08/26   RLB   ORIGINAL PROGRAM.                          *
+      *                                                               *
+      *****************************************************************
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     VR400.
+000300 AUTHOR.         R L BENNETT.
+000400 INSTALLATION.   VITAL RECORDS SYSTEMS.
+000500 DATE-WRITTEN.   09/08/26.
+000600 DATE-COMPILED.
+000700*
+000800 ENVIRONMENT DIVISION.
+000900 CONFIGURATION SECTION.
+001000 SOURCE-COMPUTER.  IBM-370.
+001100 OBJECT-COMPUTER.  IBM-370.
+001200*
+001300 INPUT-OUTPUT SECTION.
+001400 FILE-CONTROL.
+001500     SELECT VR-INPUT-FILE     ASSIGN TO VRIN01
+001600                              ORGANIZATION IS SEQUENTIAL.
+001700     SELECT VR-FLAT-FILE      ASSIGN TO VRFLT01
+001800                              ORGANIZATION IS SEQUENTIAL.
+001900*
+002000 DATA DIVISION.
+002100 FILE SECTION.
+002200 FD  VR-INPUT-FILE
+002300     RECORD IS VARYING IN SIZE FROM 57 TO 355 CHARACTERS
+002400         DEPENDING ON VR-INPUT-REC-LEN
+002500     LABEL RECORDS ARE STANDARD.
+002600     COPY VRDUPNM.
+002700*
+002800 FD  VR-FLAT-FILE
+002900     RECORDING MODE IS F
+003000     LABEL RECORDS ARE STANDARD.
+003100     COPY VRFLAT.
+003200*
+003300 WORKING-STORAGE SECTION.
+003400 01  VR-SWITCHES.
+003500     05  VR-EOF-SW             PIC X(01)  VALUE 'N'.
+003600         88  VR-EOF                       VALUE 'Y'.
+003700*
+003800 01  VR-COUNTERS.
+003900     05  VR-INPUT-COUNT        PIC 9(09)  COMP VALUE ZERO.
+004000     05  VR-DETAIL-COUNT       PIC 9(09)  COMP VALUE ZERO.
+004100*
+004200 01  VR-INDEXES.
+004300     05  VR-OUTER-IDX          PIC 9(02)  COMP VALUE ZERO.
+004400     05  VR-INNER-IDX          PIC 9(02)  COMP VALUE ZERO.
+004500*
+004600 01  VR-RECORD-LENGTHS.
+004700     05  VR-INPUT-REC-LEN      PIC 9(04)  COMP VALUE ZERO.
+004800*
+004900 PROCEDURE DIVISION.
+005000*
+005100 0000-MAINLINE.
+005200     PERFORM 1000-INITIALIZE
+005300         THRU 1000-INITIALIZE-EXIT.
+005400     PERFORM 2000-PROCESS-RECORD
+005500         THRU 2000-PROCESS-RECORD-EXIT
+005600         UNTIL VR-EOF.
+005700     PERFORM 9000-TERMINATE
+005800         THRU 9000-TERMINATE-EXIT.
+005900     STOP RUN.
+006000*
+006100 1000-INITIALIZE.
+006200     OPEN INPUT  VR-INPUT-FILE
+006300          OUTPUT VR-FLAT-FILE.
+006400     PERFORM 1100-WRITE-HEADER
+006500         THRU 1100-WRITE-HEADER-EXIT.
+006600     PERFORM 2100-READ-INPUT
+006700         THRU 2100-READ-INPUT-EXIT.
+006800 1000-INITIALIZE-EXIT.
+006900     EXIT.
+007000*
+007100 1100-WRITE-HEADER.
+007200     MOVE 'HH' TO VRF-H-REC-ID.
+007300     ACCEPT VRF-H-CREATE-DATE FROM DATE YYYYMMDD.
+007400     WRITE VR-FLAT-HEADER.
+007500 1100-WRITE-HEADER-EXIT.
+007600     EXIT.
+007700*
+007800 2000-PROCESS-RECORD.
+007900     ADD 1 TO VR-INPUT-COUNT.
+008000     PERFORM 2200-FLATTEN-RECORD
+008100         THRU 2200-FLATTEN-RECORD-EXIT.
+008200     PERFORM 2100-READ-INPUT
+008300         THRU 2100-READ-INPUT-EXIT.
+008400 2000-PROCESS-RECORD-EXIT.
+008500     EXIT.
+008600*
+008700 2100-READ-INPUT.
+008800     READ VR-INPUT-FILE
+008900         AT END
+009000             MOVE 'Y' TO VR-EOF-SW
+009100     END-READ.
+009200 2100-READ-INPUT-EXIT.
+009300     EXIT.
+009400*
+009500******************************************************************
+009600* 2200-FLATTEN-RECORD DISPATCHES ON RECORD-TYPE.  ONLY RECORD-   *
+009700* TYPE '1' CARRIES THE ARRAYS GROUP - TYPES '2' AND '3' PRODUCE  *
+009800* NO DETAIL RECORDS.                                             *
+009900******************************************************************
+010000 2200-FLATTEN-RECORD.
+010100     IF RECORD-TYPE OF DUP-NAME-1 = '1'
+010200         PERFORM 2210-FLATTEN-ARRAY-111
+010300             THRU 2210-FLATTEN-ARRAY-111-EXIT
+010400         PERFORM 2220-FLATTEN-ARRAY-121
+010500             THRU 2220-FLATTEN-ARRAY-121-EXIT
+010600     END-IF.
+010700 2200-FLATTEN-RECORD-EXIT.
+010800     EXIT.
+010900*
+011000 2210-FLATTEN-ARRAY-111.
+011100     PERFORM 2211-FLATTEN-ARRAY-111-ITEM
+011200         THRU 2211-FLATTEN-ARRAY-111-ITEM-EXIT
+011300         VARYING VR-INNER-IDX FROM 1 BY 1
+011400         UNTIL VR-INNER-IDX > ARRAY-111-CNT OF DUP-NAME-1.
+011500 2210-FLATTEN-ARRAY-111-EXIT.
+011600     EXIT.
+011700*
+011800 2211-FLATTEN-ARRAY-111-ITEM.
+011900     MOVE ZERO       TO VRF-D-OUTER-OCCURS.
+012000     MOVE VR-INNER-IDX               TO VRF-D-INNER-OCCURS.
+012100     MOVE '11'                       TO VRF-D-ARRAY-CODE.
+012200     MOVE ARRAY-114 OF ARRAY-112 OF ARRAY-111 (VR-INNER-IDX)
+012300         TO VRF-D-ARRAY-VALUE.
+012400     PERFORM 2290-WRITE-DETAIL
+012500         THRU 2290-WRITE-DETAIL-EXIT.
+012600     MOVE '12'                       TO VRF-D-ARRAY-CODE.
+012700     MOVE ARRAY-117 OF ARRAY-112 OF ARRAY-111 (VR-INNER-IDX)
+012800         TO VRF-D-ARRAY-VALUE.
+012900     PERFORM 2290-WRITE-DETAIL
+013000         THRU 2290-WRITE-DETAIL-EXIT.
+013100 2211-FLATTEN-ARRAY-111-ITEM-EXIT.
+013200     EXIT.
+013300*
+013400 2220-FLATTEN-ARRAY-121.
+013500     PERFORM 2221-FLATTEN-ARRAY-121-OUTER
+013600         THRU 2221-FLATTEN-ARRAY-121-OUTER-EXIT
+013700         VARYING VR-OUTER-IDX FROM 1 BY 1
+013800         UNTIL VR-OUTER-IDX > ARRAY-121-CNT OF DUP-NAME-1.
+013900 2220-FLATTEN-ARRAY-121-EXIT.
+014000     EXIT.
+014100*
+014200 2221-FLATTEN-ARRAY-121-OUTER.
+014300     PERFORM 2222-FLATTEN-ARRAY-121-114
+014400         THRU 2222-FLATTEN-ARRAY-121-114-EXIT
+014500         VARYING VR-INNER-IDX FROM 1 BY 1
+014600         UNTIL VR-INNER-IDX > ARRAY-121-114-CNT OF DUP-NAME-1.
+014700     PERFORM 2223-FLATTEN-ARRAY-121-115
+014800         THRU 2223-FLATTEN-ARRAY-121-115-EXIT
+014900         VARYING VR-INNER-IDX FROM 1 BY 1
+015000         UNTIL VR-INNER-IDX > ARRAY-121-115-CNT OF DUP-NAME-1.
+015100 2221-FLATTEN-ARRAY-121-OUTER-EXIT.
+015200     EXIT.
+015300*
+015400 2222-FLATTEN-ARRAY-121-114.
+015500     MOVE VR-OUTER-IDX               TO VRF-D-OUTER-OCCURS.
+015600     MOVE VR-INNER-IDX               TO VRF-D-INNER-OCCURS.
+015700     MOVE '21'                       TO VRF-D-ARRAY-CODE.
+015800     MOVE ARRAY-114 OF ARRAY-112 OF ARRAY-121
+015900             (VR-OUTER-IDX, VR-INNER-IDX)
+016000         TO VRF-D-ARRAY-VALUE.
+016100     PERFORM 2290-WRITE-DETAIL
+016200         THRU 2290-WRITE-DETAIL-EXIT.
+016300 2222-FLATTEN-ARRAY-121-114-EXIT.
+016400     EXIT.
+016500*
+016600 2223-FLATTEN-ARRAY-121-115.
+016700     MOVE VR-OUTER-IDX               TO VRF-D-OUTER-OCCURS.
+016800     MOVE VR-INNER-IDX               TO VRF-D-INNER-OCCURS.
+016900     MOVE '22'                       TO VRF-D-ARRAY-CODE.
+017000     MOVE ARRAY-115 OF ARRAY-112 OF ARRAY-121
+017100             (VR-OUTER-IDX, VR-INNER-IDX)
+017200         TO VRF-D-ARRAY-VALUE.
+017300     PERFORM 2290-WRITE-DETAIL
+017400         THRU 2290-WRITE-DETAIL-EXIT.
+017500 2223-FLATTEN-ARRAY-121-115-EXIT.
+017600     EXIT.
+017700*
+017800 2290-WRITE-DETAIL.
+017900     MOVE 'DD'                       TO VRF-D-REC-ID.
+018000     MOVE RECORD-TYPE OF DUP-NAME-1  TO VRF-D-RECORD-TYPE.
+018100     MOVE FIELD-1     OF DUP-NAME-1  TO VRF-D-FIELD-1.
+018200     MOVE RUN-DATE    OF DUP-NAME-1  TO VRF-D-RUN-DATE.
+018300     WRITE VR-FLAT-DETAIL.
+018400     ADD 1 TO VR-DETAIL-COUNT.
+018500 2290-WRITE-DETAIL-EXIT.
+018600     EXIT.
+018700*
+018800 9000-TERMINATE.
+018900     MOVE 'TT'             TO VRF-T-REC-ID.
+019000     MOVE VR-DETAIL-COUNT  TO VRF-T-DETAIL-COUNT.
+019100     WRITE VR-FLAT-TRAILER.
+019200     CLOSE VR-INPUT-FILE
+019300           VR-FLAT-FILE.
+019400     DISPLAY 'VR400 - FLATTENING EXTRACT COMPLETE'.
+019500     DISPLAY 'VR400 - RECORDS READ      : ' VR-INPUT-COUNT.
+019600     DISPLAY 'VR400 - DETAIL RECS WRITE : ' VR-DETAIL-COUNT.
+019700 9000-TERMINATE-EXIT.
+019800     EXIT.
