@@ -0,0 +1,290 @@
+      *****************************************************************
+      *                                                               *
+      *   VR500    -  DUPS.ARRAY-115 DUPLICATE COUNT SUMMARY REPORT   *
+      *                                                               *
+      *   BREAKS ON CITY, WITH A MINOR BREAK ON RUN-DATE WITHIN EACH  *
+      *   CITY, PRINTING COUNTS AND TOTALS OF NON-ZERO DUPS.ARRAY-115 *
+      *   OCCURRENCES SO DATA-ENTRY PROBLEMS AT A PARTICULAR          *
+      *   REGISTRATION OFFICE CAN BE SPOTTED WITHOUT AN AD HOC        *
+      *   EXTRACT.  THE INPUT FILE MUST BE PRE-SORTED ASCENDING BY    *
+      *   THE SELECTED CITY FIELD, THEN BY RUN-DATE, AND MUST         *
+      *   CONTAIN ONLY RECORD-TYPE '1' RECORDS - A SORT/SELECT STEP   *
+      *   AHEAD OF THIS PROGRAM SEPARATES THE RUN'S EXTRACT BY        *
+      *   RECORD-TYPE, THE SAME AS FOR VR200.  PARM='DEATH' BREAKS    *
+      *   ON DEATH-DETAILS.CITY INSTEAD OF THE DEFAULT               *
+      *   BIRTH-DETAILS.CITY.                                         *
+      *                                                               *
+      *   MODIFICATION HISTORY                                       *
+      *   DATE       INIT  DESCRIPTION                                *
+      *   --------   ----  ------------------------------------------ *
+      *   09/08/26   RLB   ORIGINAL PROGRAM.                          *
+      *                                                               *
+      *****************************************************************
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     VR500.
+000300 AUTHOR.         R L BENNETT.
+000400 INSTALLATION.   VITAL RECORDS SYSTEMS.
+000500 DATE-WRITTEN.   09/08/26.
+000600 DATE-COMPILED.
+000700*
+000800 ENVIRONMENT DIVISION.
+000900 CONFIGURATION SECTION.
+001000 SOURCE-COMPUTER.  IBM-370.
+001100 OBJECT-COMPUTER.  IBM-370.
+001200*
+001300 INPUT-OUTPUT SECTION.
+001400 FILE-CONTROL.
+001500     SELECT VR-INPUT-FILE     ASSIGN TO VRIN01
+001600                              ORGANIZATION IS SEQUENTIAL.
+001700     SELECT VR-SUMMARY-RPT    ASSIGN TO VRSUM01
+001800                              ORGANIZATION IS SEQUENTIAL.
+001900*
+002000 DATA DIVISION.
+002100 FILE SECTION.
+002200 FD  VR-INPUT-FILE
+002300     RECORD IS VARYING IN SIZE FROM 57 TO 355 CHARACTERS
+002400         DEPENDING ON VR-INPUT-REC-LEN
+002500     LABEL RECORDS ARE STANDARD.
+002600     COPY VRDUPNM.
+002700*
+002800 FD  VR-SUMMARY-RPT
+002900     RECORDING MODE IS F
+003000     LABEL RECORDS ARE STANDARD.
+003100 01  VR-PRINT-LINE             PIC X(132).
+003200*
+003300 WORKING-STORAGE SECTION.
+003400 01  VR-SWITCHES.
+003500     05  VR-EOF-SW             PIC X(01)  VALUE 'N'.
+003600         88  VR-EOF                       VALUE 'Y'.
+003700     05  VR-ANY-RECORDS-SW     PIC X(01)  VALUE 'N'.
+003800         88  VR-ANY-RECORDS               VALUE 'Y'.
+003900     05  VR-CITY-SELECT-SW     PIC X(01)  VALUE 'B'.
+004000         88  VR-SELECT-BIRTH-CITY         VALUE 'B'.
+004100         88  VR-SELECT-DEATH-CITY         VALUE 'D'.
+004200*
+004300 01  VR-BREAK-FIELDS.
+004400     05  VR-CURRENT-CITY       PIC X(20).
+004500     05  VR-CURRENT-RUN-DATE   PIC 9(08).
+004600     05  VR-PRIOR-CITY         PIC X(20)  VALUE SPACES.
+004700     05  VR-PRIOR-RUN-DATE     PIC 9(08)  VALUE ZERO.
+004800*
+004900 01  VR-COUNTERS.
+005000     05  VR-INPUT-COUNT        PIC 9(09)  COMP VALUE ZERO.
+005100     05  VR-RUN-DATE-COUNT     PIC 9(07)       VALUE ZERO.
+005200     05  VR-RUN-DATE-TOTAL     PIC 9(09)       VALUE ZERO.
+005300     05  VR-CITY-COUNT         PIC 9(07)       VALUE ZERO.
+005400     05  VR-CITY-TOTAL         PIC 9(09)       VALUE ZERO.
+005500     05  VR-GRAND-COUNT        PIC 9(07)       VALUE ZERO.
+005600     05  VR-GRAND-TOTAL        PIC 9(09)       VALUE ZERO.
+005700*
+005800 01  VR-RECORD-LENGTHS.
+005900     05  VR-INPUT-REC-LEN      PIC 9(04)  COMP VALUE ZERO.
+006000*
+006100 01  VR-PRINT-DETAIL.
+006200     05  VR-PD-LABEL           PIC X(14).
+006300     05  FILLER                PIC X(02)  VALUE SPACES.
+006400     05  VR-PD-CITY            PIC X(20).
+006500     05  FILLER                PIC X(02)  VALUE SPACES.
+006600     05  VR-PD-RUN-DATE        PIC 9(08).
+006700     05  FILLER                PIC X(02)  VALUE SPACES.
+006800     05  VR-PD-COUNT-LABEL     PIC X(07)  VALUE 'COUNT= '.
+006900     05  VR-PD-COUNT           PIC ZZZZZZ9.
+007000     05  FILLER                PIC X(02)  VALUE SPACES.
+007100     05  VR-PD-TOTAL-LABEL     PIC X(07)  VALUE 'TOTAL= '.
+007200     05  VR-PD-TOTAL           PIC ZZZZZZZZ9.
+007300*
+007400 LINKAGE SECTION.
+007500 01  VR-PARM-AREA.
+007600     05  VR-PARM-LEN           PIC S9(04) COMP.
+007700     05  VR-PARM-TEXT          PIC X(08).
+007800*
+007900 PROCEDURE DIVISION USING VR-PARM-AREA.
+008000*
+008100 0000-MAINLINE.
+008200     PERFORM 1000-INITIALIZE
+008300         THRU 1000-INITIALIZE-EXIT.
+008400     PERFORM 2000-PROCESS-RECORD
+008500         THRU 2000-PROCESS-RECORD-EXIT
+008600         UNTIL VR-EOF.
+008700     PERFORM 8000-FINAL-BREAK
+008800         THRU 8000-FINAL-BREAK-EXIT.
+008900     PERFORM 9000-TERMINATE
+009000         THRU 9000-TERMINATE-EXIT.
+009100     STOP RUN.
+009200*
+009300 1000-INITIALIZE.
+009400     PERFORM 1010-CHECK-PARM
+009500         THRU 1010-CHECK-PARM-EXIT.
+009600     OPEN INPUT  VR-INPUT-FILE
+009700          OUTPUT VR-SUMMARY-RPT.
+009800     PERFORM 1100-WRITE-REPORT-HEADING
+009900         THRU 1100-WRITE-REPORT-HEADING-EXIT.
+010000     PERFORM 2100-READ-INPUT
+010100         THRU 2100-READ-INPUT-EXIT.
+010200     IF NOT VR-EOF
+010300         MOVE 'Y' TO VR-ANY-RECORDS-SW
+010400         PERFORM 2300-MOVE-CURRENT-FIELDS
+010500             THRU 2300-MOVE-CURRENT-FIELDS-EXIT
+010600         MOVE VR-CURRENT-CITY     TO VR-PRIOR-CITY
+010700         MOVE VR-CURRENT-RUN-DATE TO VR-PRIOR-RUN-DATE
+010800     END-IF.
+010900 1000-INITIALIZE-EXIT.
+011000     EXIT.
+011100*
+011200 1010-CHECK-PARM.
+011300     IF VR-PARM-LEN > ZERO
+011400        AND VR-PARM-TEXT (1:5) = 'DEATH'
+011500         MOVE 'D' TO VR-CITY-SELECT-SW
+011600     ELSE
+011700         MOVE 'B' TO VR-CITY-SELECT-SW
+011800     END-IF.
+011900 1010-CHECK-PARM-EXIT.
+012000     EXIT.
+012100*
+012200 1100-WRITE-REPORT-HEADING.
+012300     MOVE SPACES TO VR-PRINT-LINE.
+012400     MOVE 'VR500 - DUPS.ARRAY-115 DUPLICATE COUNT SUMMARY'
+012500         TO VR-PRINT-LINE.
+012600     WRITE VR-PRINT-LINE.
+012700 1100-WRITE-REPORT-HEADING-EXIT.
+012800     EXIT.
+012900*
+013000 2000-PROCESS-RECORD.
+013100     ADD 1 TO VR-INPUT-COUNT.
+013200     PERFORM 2300-MOVE-CURRENT-FIELDS
+013300         THRU 2300-MOVE-CURRENT-FIELDS-EXIT.
+013400     IF VR-CURRENT-CITY NOT = VR-PRIOR-CITY
+013500         PERFORM 2400-CITY-BREAK
+013600             THRU 2400-CITY-BREAK-EXIT
+013700     ELSE
+013800         IF VR-CURRENT-RUN-DATE NOT = VR-PRIOR-RUN-DATE
+013900             PERFORM 2500-RUN-DATE-BREAK
+014000                 THRU 2500-RUN-DATE-BREAK-EXIT
+014100         END-IF
+014200     END-IF.
+014300     PERFORM 2600-ACCUMULATE
+014400         THRU 2600-ACCUMULATE-EXIT.
+014500     PERFORM 2100-READ-INPUT
+014600         THRU 2100-READ-INPUT-EXIT.
+014700 2000-PROCESS-RECORD-EXIT.
+014800     EXIT.
+014900*
+015000 2100-READ-INPUT.
+015100     READ VR-INPUT-FILE
+015200         AT END
+015300             MOVE 'Y' TO VR-EOF-SW
+015400     END-READ.
+015500 2100-READ-INPUT-EXIT.
+015600     EXIT.
+015700*
+015800 2300-MOVE-CURRENT-FIELDS.
+015900     IF VR-SELECT-DEATH-CITY
+016000         MOVE CITY OF DEATH-DETAILS OF DUP-NAME-1
+016100             TO VR-CURRENT-CITY
+016200     ELSE
+016300         MOVE CITY OF BIRTH-DETAILS OF DUP-NAME-1
+016400             TO VR-CURRENT-CITY
+016500     END-IF.
+016600     MOVE RUN-DATE OF DUP-NAME-1 TO VR-CURRENT-RUN-DATE.
+016700 2300-MOVE-CURRENT-FIELDS-EXIT.
+016800     EXIT.
+016900*
+017000******************************************************************
+017100* 2400-CITY-BREAK IS THE MAJOR CONTROL BREAK.  THE PENDING RUN-  *
+017200* DATE SUBTOTAL IS PRINTED FIRST, THEN THE CITY TOTAL, BEFORE    *
+017300* THE BREAK FIELDS AND ACCUMULATORS ARE RESET FOR THE NEW CITY.  *
+017400******************************************************************
+017500 2400-CITY-BREAK.
+017600     PERFORM 2510-PRINT-RUN-DATE-SUBTOTAL
+017700         THRU 2510-PRINT-RUN-DATE-SUBTOTAL-EXIT.
+017800     PERFORM 2420-PRINT-CITY-TOTAL
+017900         THRU 2420-PRINT-CITY-TOTAL-EXIT.
+018000     MOVE VR-CURRENT-CITY     TO VR-PRIOR-CITY.
+018100     MOVE VR-CURRENT-RUN-DATE TO VR-PRIOR-RUN-DATE.
+018200     MOVE ZERO TO VR-RUN-DATE-COUNT VR-RUN-DATE-TOTAL
+018300                  VR-CITY-COUNT     VR-CITY-TOTAL.
+018400 2400-CITY-BREAK-EXIT.
+018500     EXIT.
+018600*
+018700 2420-PRINT-CITY-TOTAL.
+018800     MOVE SPACES         TO VR-PRINT-DETAIL.
+018900     MOVE 'CITY TOTAL'   TO VR-PD-LABEL.
+019000     MOVE VR-PRIOR-CITY  TO VR-PD-CITY.
+019100     MOVE ZERO           TO VR-PD-RUN-DATE.
+019200     MOVE VR-CITY-COUNT  TO VR-PD-COUNT.
+019300     MOVE VR-CITY-TOTAL  TO VR-PD-TOTAL.
+019400     MOVE VR-PRINT-DETAIL TO VR-PRINT-LINE.
+019500     WRITE VR-PRINT-LINE.
+019600     ADD VR-CITY-COUNT TO VR-GRAND-COUNT.
+019700     ADD VR-CITY-TOTAL TO VR-GRAND-TOTAL.
+019800 2420-PRINT-CITY-TOTAL-EXIT.
+019900     EXIT.
+020000*
+020100 2500-RUN-DATE-BREAK.
+020200     PERFORM 2510-PRINT-RUN-DATE-SUBTOTAL
+020300         THRU 2510-PRINT-RUN-DATE-SUBTOTAL-EXIT.
+020400     MOVE VR-CURRENT-RUN-DATE TO VR-PRIOR-RUN-DATE.
+020500     MOVE ZERO TO VR-RUN-DATE-COUNT VR-RUN-DATE-TOTAL.
+020600 2500-RUN-DATE-BREAK-EXIT.
+020700     EXIT.
+020800*
+020900 2510-PRINT-RUN-DATE-SUBTOTAL.
+021000     MOVE SPACES             TO VR-PRINT-DETAIL.
+021100     MOVE 'RUN-DATE TOTAL'   TO VR-PD-LABEL.
+021200     MOVE VR-PRIOR-CITY      TO VR-PD-CITY.
+021300     MOVE VR-PRIOR-RUN-DATE  TO VR-PD-RUN-DATE.
+021400     MOVE VR-RUN-DATE-COUNT  TO VR-PD-COUNT.
+021500     MOVE VR-RUN-DATE-TOTAL  TO VR-PD-TOTAL.
+021600     MOVE VR-PRINT-DETAIL    TO VR-PRINT-LINE.
+021700     WRITE VR-PRINT-LINE.
+021800 2510-PRINT-RUN-DATE-SUBTOTAL-EXIT.
+021900     EXIT.
+022000*
+022100******************************************************************
+022200* 2600-ACCUMULATE ADDS THE CURRENT RECORD INTO THE RUN-DATE AND  *
+022300* CITY ACCUMULATORS ONLY WHEN DUPS.ARRAY-115 IS NON-ZERO - A     *
+022400* ZERO VALUE MEANS THE RECORD IS NOT FLAGGED AS A DUPLICATE.     *
+022500******************************************************************
+022600 2600-ACCUMULATE.
+022700     IF ARRAY-115 OF DUPS OF DUP-NAME-1 NOT = ZERO
+022800         ADD 1 TO VR-RUN-DATE-COUNT
+022900         ADD 1 TO VR-CITY-COUNT
+023000         ADD ARRAY-115 OF DUPS OF DUP-NAME-1 TO VR-RUN-DATE-TOTAL
+023100         ADD ARRAY-115 OF DUPS OF DUP-NAME-1 TO VR-CITY-TOTAL
+023200     END-IF.
+023300 2600-ACCUMULATE-EXIT.
+023400     EXIT.
+023500*
+023600 8000-FINAL-BREAK.
+023700     IF VR-ANY-RECORDS
+023800         PERFORM 2510-PRINT-RUN-DATE-SUBTOTAL
+023900             THRU 2510-PRINT-RUN-DATE-SUBTOTAL-EXIT
+024000         PERFORM 2420-PRINT-CITY-TOTAL
+024100             THRU 2420-PRINT-CITY-TOTAL-EXIT
+024200         PERFORM 8100-PRINT-GRAND-TOTAL
+024300             THRU 8100-PRINT-GRAND-TOTAL-EXIT
+024400     END-IF.
+024500 8000-FINAL-BREAK-EXIT.
+024600     EXIT.
+024700*
+024800 8100-PRINT-GRAND-TOTAL.
+024900     MOVE SPACES          TO VR-PRINT-DETAIL.
+025000     MOVE 'GRAND TOTAL'   TO VR-PD-LABEL.
+025100     MOVE SPACES          TO VR-PD-CITY.
+025200     MOVE ZERO            TO VR-PD-RUN-DATE.
+025300     MOVE VR-GRAND-COUNT  TO VR-PD-COUNT.
+025400     MOVE VR-GRAND-TOTAL  TO VR-PD-TOTAL.
+025500     MOVE VR-PRINT-DETAIL TO VR-PRINT-LINE.
+025600     WRITE VR-PRINT-LINE.
+025700 8100-PRINT-GRAND-TOTAL-EXIT.
+025800     EXIT.
+025900*
+026000 9000-TERMINATE.
+026100     CLOSE VR-INPUT-FILE
+026200           VR-SUMMARY-RPT.
+026300     DISPLAY 'VR500 - DUPLICATE COUNT SUMMARY COMPLETE'.
+026400     DISPLAY 'VR500 - RECORDS READ   : ' VR-INPUT-COUNT.
+026500     DISPLAY 'VR500 - GRAND COUNT    : ' VR-GRAND-COUNT.
+026600     DISPLAY 'VR500 - GRAND TOTAL    : ' VR-GRAND-TOTAL.
+026700 9000-TERMINATE-EXIT.
+026800     EXIT.
