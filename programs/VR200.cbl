@@ -0,0 +1,251 @@
+      *****************************************************************
+      *                                                               *
+      *   VR200    -  DUP-NAME-1 / DUP-NAME-2 RECONCILIATION          *
+      *                                                               *
+      *   MATCHES DUP-NAME-1 AND DUP-NAME-2 RECORDS ON FIELD-1.       *
+      *   BOTH INPUT FILES MUST BE PRE-SORTED ASCENDING BY FIELD-1    *
+      *   (A SORT STEP AHEAD OF THIS PROGRAM SEPARATES THE RUN'S      *
+      *   EXTRACT BY RECORD-TYPE).  A FIELD-1 PRESENT ON ONLY ONE     *
+      *   FILE, OR PRESENT ON BOTH WITH A DIFFERENT RUN-DATE OR       *
+      *   BIRTH-DETAILS, IS WRITTEN TO THE BREAK REPORT.              *
+      *                                                               *
+      *   MODIFICATION HISTORY                                       *
+      *   DATE       INIT  DESCRIPTION                                *
+      *   --------   ----  ------------------------------------------ *
+      *   09/08/26   RLB   ORIGINAL PROGRAM.                          *
+      *   09/08/26   RLB   ADDED RECORD IS VARYING TO VR-D1-FILE AND   *
+      *                   VR-D2-FILE - BOTH READ THE SAME VARIABLE-    *
+      *                   LENGTH DUP-NAME EXTRACT FORMAT AS VR100.     *
+      *   09/08/26   RLB   WIDENED VR-BD-REASON FROM X(30) TO X(34) -  *
+      *                   'CONFLICTING PAIR - BIRTH-DETAILS' IS 32     *
+      *                   CHARACTERS AND WAS BEING TRUNCATED.          *
+      *                                                               *
+      *****************************************************************
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     VR200.
+000300 AUTHOR.         R L BENNETT.
+000400 INSTALLATION.   VITAL RECORDS SYSTEMS.
+000500 DATE-WRITTEN.   09/08/26.
+000600 DATE-COMPILED.
+000700*
+000800 ENVIRONMENT DIVISION.
+000900 CONFIGURATION SECTION.
+001000 SOURCE-COMPUTER.  IBM-370.
+001100 OBJECT-COMPUTER.  IBM-370.
+001200*
+001300 INPUT-OUTPUT SECTION.
+001400 FILE-CONTROL.
+001500     SELECT VR-D1-FILE        ASSIGN TO VRD101
+001600                              ORGANIZATION IS SEQUENTIAL.
+001700     SELECT VR-D2-FILE        ASSIGN TO VRD201
+001800                              ORGANIZATION IS SEQUENTIAL.
+001900     SELECT VR-BREAK-RPT      ASSIGN TO VRRPT01
+002000                              ORGANIZATION IS SEQUENTIAL.
+002100*
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  VR-D1-FILE
+002410     RECORD IS VARYING IN SIZE FROM 57 TO 355 CHARACTERS
+002420         DEPENDING ON VR-D1-REC-LEN
+002500     LABEL RECORDS ARE STANDARD.
+002600     COPY VRDUPNM.
+002700*
+002800 FD  VR-D2-FILE
+002810     RECORD IS VARYING IN SIZE FROM 57 TO 355 CHARACTERS
+002820         DEPENDING ON VR-D2-REC-LEN
+002900     LABEL RECORDS ARE STANDARD.
+002910     COPY VRDUPNM
+002920         REPLACING ARRAY-111-CNT     BY D2-ARRAY-111-CNT
+002930                   ARRAY-121-CNT     BY D2-ARRAY-121-CNT
+002940                   ARRAY-121-114-CNT BY D2-ARRAY-121-114-CNT
+002950                   ARRAY-121-115-CNT BY D2-ARRAY-121-115-CNT.
+003100*
+003200 FD  VR-BREAK-RPT
+003300     RECORDING MODE IS F
+003400     LABEL RECORDS ARE STANDARD.
+003500 01  VR-BREAK-LINE             PIC X(132).
+003600*
+003700 WORKING-STORAGE SECTION.
+003800 01  VR-SWITCHES.
+003900     05  VR-D1-EOF-SW          PIC X(01)  VALUE 'N'.
+004000         88  VR-D1-EOF                    VALUE 'Y'.
+004100     05  VR-D2-EOF-SW          PIC X(01)  VALUE 'N'.
+004200         88  VR-D2-EOF                    VALUE 'Y'.
+004300*
+004400 01  VR-KEYS.
+004500     05  VR-D1-KEY             PIC X(20)  VALUE HIGH-VALUES.
+004600     05  VR-D2-KEY             PIC X(20)  VALUE HIGH-VALUES.
+004700*
+004800 01  VR-COUNTERS.
+004900     05  VR-D1-COUNT           PIC 9(09)  COMP VALUE ZERO.
+005000     05  VR-D2-COUNT           PIC 9(09)  COMP VALUE ZERO.
+005100     05  VR-MATCH-COUNT        PIC 9(09)  COMP VALUE ZERO.
+005200     05  VR-CONFLICT-COUNT     PIC 9(09)  COMP VALUE ZERO.
+005300     05  VR-D1-ONLY-COUNT      PIC 9(09)  COMP VALUE ZERO.
+005400     05  VR-D2-ONLY-COUNT      PIC 9(09)  COMP VALUE ZERO.
+005500*
+005510 01  VR-RECORD-LENGTHS.
+005520     05  VR-D1-REC-LEN         PIC 9(04)  COMP VALUE ZERO.
+005530     05  VR-D2-REC-LEN         PIC 9(04)  COMP VALUE ZERO.
+005540*
+005600 01  VR-BREAK-DETAIL.
+005700     05  VR-BD-FIELD-1         PIC X(20).
+005800     05  FILLER                PIC X(02) VALUE SPACES.
+005900     05  VR-BD-REASON          PIC X(34).
+006000     05  FILLER                PIC X(02) VALUE SPACES.
+006100     05  VR-BD-TEXT            PIC X(60).
+006200*
+006300 PROCEDURE DIVISION.
+006400*
+006500 0000-MAINLINE.
+006600     PERFORM 1000-INITIALIZE
+006700         THRU 1000-INITIALIZE-EXIT.
+006800     PERFORM 2000-MATCH-RECORDS
+006900         THRU 2000-MATCH-RECORDS-EXIT
+007000         UNTIL VR-D1-EOF AND VR-D2-EOF.
+007100     PERFORM 9000-TERMINATE
+007200         THRU 9000-TERMINATE-EXIT.
+007300     STOP RUN.
+007400*
+007500 1000-INITIALIZE.
+007600     OPEN INPUT  VR-D1-FILE
+007700          INPUT  VR-D2-FILE
+007800          OUTPUT VR-BREAK-RPT.
+007900     PERFORM 2100-READ-D1
+008000         THRU 2100-READ-D1-EXIT.
+008100     PERFORM 2200-READ-D2
+008200         THRU 2200-READ-D2-EXIT.
+008300 1000-INITIALIZE-EXIT.
+008400     EXIT.
+008500*
+008600 2000-MATCH-RECORDS.
+008700     EVALUATE TRUE
+008800         WHEN VR-D1-KEY < VR-D2-KEY
+008900             PERFORM 2310-WRITE-D1-ONLY
+009000                 THRU 2310-WRITE-D1-ONLY-EXIT
+009100             PERFORM 2100-READ-D1
+009200                 THRU 2100-READ-D1-EXIT
+009300         WHEN VR-D2-KEY < VR-D1-KEY
+009400             PERFORM 2320-WRITE-D2-ONLY
+009500                 THRU 2320-WRITE-D2-ONLY-EXIT
+009600             PERFORM 2200-READ-D2
+009700                 THRU 2200-READ-D2-EXIT
+009800         WHEN OTHER
+009900             PERFORM 2330-COMPARE-PAIR
+010000                 THRU 2330-COMPARE-PAIR-EXIT
+010100             PERFORM 2100-READ-D1
+010200                 THRU 2100-READ-D1-EXIT
+010300             PERFORM 2200-READ-D2
+010400                 THRU 2200-READ-D2-EXIT
+010500     END-EVALUATE.
+010600 2000-MATCH-RECORDS-EXIT.
+010700     EXIT.
+010800*
+010900 2100-READ-D1.
+011000     IF VR-D1-EOF
+011100         GO TO 2100-READ-D1-EXIT
+011200     END-IF.
+011300     READ VR-D1-FILE
+011400         AT END
+011500             MOVE 'Y' TO VR-D1-EOF-SW
+011600             MOVE HIGH-VALUES TO VR-D1-KEY
+011700         NOT AT END
+011800             ADD 1 TO VR-D1-COUNT
+011900             MOVE FIELD-1 OF DUP-NAME-1 OF VR-D1-FILE
+012000                 TO VR-D1-KEY
+012100     END-READ.
+012200 2100-READ-D1-EXIT.
+012300     EXIT.
+012400*
+012500 2200-READ-D2.
+012600     IF VR-D2-EOF
+012700         GO TO 2200-READ-D2-EXIT
+012800     END-IF.
+012900     READ VR-D2-FILE
+013000         AT END
+013100             MOVE 'Y' TO VR-D2-EOF-SW
+013200             MOVE HIGH-VALUES TO VR-D2-KEY
+013300         NOT AT END
+013400             ADD 1 TO VR-D2-COUNT
+013500             MOVE FIELD-1 OF DUP-NAME-2 OF VR-D2-FILE
+013600                 TO VR-D2-KEY
+013700     END-READ.
+013800 2200-READ-D2-EXIT.
+013900     EXIT.
+014000*
+014100 2310-WRITE-D1-ONLY.
+014200     MOVE VR-D1-KEY TO VR-BD-FIELD-1.
+014300     MOVE 'ONLY ON DUP-NAME-1' TO VR-BD-REASON.
+014400     MOVE 'NO MATCHING DUP-NAME-2 RECORD FOR THIS FIELD-1'
+014500         TO VR-BD-TEXT.
+014600     PERFORM 2400-PRINT-BREAK-LINE
+014700         THRU 2400-PRINT-BREAK-LINE-EXIT.
+014800     ADD 1 TO VR-D1-ONLY-COUNT.
+014900 2310-WRITE-D1-ONLY-EXIT.
+015000     EXIT.
+015100*
+015200 2320-WRITE-D2-ONLY.
+015300     MOVE VR-D2-KEY TO VR-BD-FIELD-1.
+015400     MOVE 'ONLY ON DUP-NAME-2' TO VR-BD-REASON.
+015500     MOVE 'NO MATCHING DUP-NAME-1 RECORD FOR THIS FIELD-1'
+015600         TO VR-BD-TEXT.
+015700     PERFORM 2400-PRINT-BREAK-LINE
+015800         THRU 2400-PRINT-BREAK-LINE-EXIT.
+015900     ADD 1 TO VR-D2-ONLY-COUNT.
+016000 2320-WRITE-D2-ONLY-EXIT.
+016100     EXIT.
+016200*
+016300******************************************************************
+016400* 2330-COMPARE-PAIR IS REACHED WHEN THE SAME FIELD-1 APPEARS ON  *
+016500* BOTH FILES.  A DIFFERENCE IN RUN-DATE OR BIRTH-DETAILS         *
+016600* BETWEEN THE TWO RECORDS IS TREATED AS A CONFLICTING PAIR       *
+016700* RATHER THAN AN EXPECTED MATCH.                                 *
+016800******************************************************************
+016900 2330-COMPARE-PAIR.
+017000     IF RUN-DATE OF DUP-NAME-1 OF VR-D1-FILE NOT =
+017100            RUN-DATE OF DUP-NAME-2 OF VR-D2-FILE
+017200         MOVE VR-D1-KEY TO VR-BD-FIELD-1
+017300         MOVE 'CONFLICTING PAIR - RUN-DATE' TO VR-BD-REASON
+017400         MOVE 'RUN-DATE DIFFERS BETWEEN DUP-NAME-1 AND -2'
+017500             TO VR-BD-TEXT
+017600         PERFORM 2400-PRINT-BREAK-LINE
+017700             THRU 2400-PRINT-BREAK-LINE-EXIT
+017800         ADD 1 TO VR-CONFLICT-COUNT
+017900         GO TO 2330-COMPARE-PAIR-EXIT
+018000     END-IF.
+018100     IF BIRTH-DETAILS OF DUP-NAME-1 OF VR-D1-FILE NOT =
+018200            BIRTH-DETAILS OF DUP-NAME-2 OF VR-D2-FILE
+018300         MOVE VR-D1-KEY TO VR-BD-FIELD-1
+018400         MOVE 'CONFLICTING PAIR - BIRTH-DETAILS' TO
+018500              VR-BD-REASON
+018600         MOVE 'BIRTH-DETAILS DIFFERS BETWEEN DUP-NAME-1 AND -2'
+018700             TO VR-BD-TEXT
+018800         PERFORM 2400-PRINT-BREAK-LINE
+018900             THRU 2400-PRINT-BREAK-LINE-EXIT
+019000         ADD 1 TO VR-CONFLICT-COUNT
+019100         GO TO 2330-COMPARE-PAIR-EXIT
+019200     END-IF.
+019300     ADD 1 TO VR-MATCH-COUNT.
+019400 2330-COMPARE-PAIR-EXIT.
+019500     EXIT.
+019600*
+019700 2400-PRINT-BREAK-LINE.
+019800     MOVE SPACES TO VR-BREAK-LINE.
+019900     MOVE VR-BREAK-DETAIL TO VR-BREAK-LINE.
+020000     WRITE VR-BREAK-LINE.
+020100 2400-PRINT-BREAK-LINE-EXIT.
+020200     EXIT.
+020300*
+020400 9000-TERMINATE.
+020500     CLOSE VR-D1-FILE
+020600           VR-D2-FILE
+020700           VR-BREAK-RPT.
+020800     DISPLAY 'VR200 - RECONCILIATION COMPLETE'.
+020900     DISPLAY 'VR200 - DUP-NAME-1 READ   : ' VR-D1-COUNT.
+021000     DISPLAY 'VR200 - DUP-NAME-2 READ   : ' VR-D2-COUNT.
+021100     DISPLAY 'VR200 - MATCHED PAIRS     : ' VR-MATCH-COUNT.
+021200     DISPLAY 'VR200 - CONFLICTING PAIRS : ' VR-CONFLICT-COUNT.
+021300     DISPLAY 'VR200 - DUP-NAME-1 ONLY   : ' VR-D1-ONLY-COUNT.
+021400     DISPLAY 'VR200 - DUP-NAME-2 ONLY   : ' VR-D2-ONLY-COUNT.
+021500 9000-TERMINATE-EXIT.
+021600     EXIT.
