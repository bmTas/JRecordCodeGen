@@ -0,0 +1,438 @@
+      *****************************************************************
+      *                                                               *
+      *   VR100    -  DUP-NAME LOAD AND EDIT                          *
+      *                                                               *
+      *   READS THE DUP-NAME-1/DUP-NAME-2 EXTRACT, EDITS EACH         *
+      *   RECORD AND PASSES CLEAN RECORDS THROUGH TO THE GOOD         *
+      *   OUTPUT FILE.  RECORDS THAT FAIL BIRTH/DEATH CHRONOLOGY      *
+      *   EDITING ARE WRITTEN TO THE SUSPENSE FILE WITH A REASON      *
+      *   CODE RATHER THAN BEING ALLOWED TO FLOW THROUGH.             *
+      *                                                               *
+      *   MODIFICATION HISTORY                                       *
+      *   DATE       INIT  DESCRIPTION                                *
+      *   --------   ----  ------------------------------------------ *
+      *   09/08/26   RLB   ORIGINAL PROGRAM - BIRTH/DEATH XDATE       *
+      *                    CHRONOLOGY EDIT AND SUSPENSE FILE.         *
+      *   09/08/26   RLB   ADDED CHECKPOINT/RESTART.  PARM='RESTART'  *
+      *                    SKIPS FORWARD TO THE LAST CHECKPOINT       *
+      *                    INSTEAD OF REPROCESSING THE WHOLE FILE.    *
+      *   09/08/26   RLB   1100-SKIP-TO-CHECKPOINT NOW SKIPS ZERO     *
+      *                    RECORDS WHEN NO CHECKPOINT WAS EVER        *
+      *                    WRITTEN (VR-RESTART-COUNT STAYS AT ITS     *
+      *                    ZERO DEFAULT) - PREVIOUSLY THE FIRST       *
+      *                    PRIMED RECORD WAS DISCARDED BECAUSE 1 >= 0 *
+      *                    IS TRUE ON THE FIRST SKIP ITERATION.       *
+      *                                                               *
+      *****************************************************************
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     VR100.
+000300 AUTHOR.         R L BENNETT.
+000400 INSTALLATION.   VITAL RECORDS SYSTEMS.
+000500 DATE-WRITTEN.   09/08/26.
+000600 DATE-COMPILED.
+000700*
+000800 ENVIRONMENT DIVISION.
+000900 CONFIGURATION SECTION.
+001000 SOURCE-COMPUTER.  IBM-370.
+001100 OBJECT-COMPUTER.  IBM-370.
+001200 SPECIAL-NAMES.
+001300     C01 IS TO-NEW-PAGE.
+001400*
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700     SELECT VR-INPUT-FILE     ASSIGN TO VRIN01
+001800                              ORGANIZATION IS SEQUENTIAL.
+001900     SELECT VR-OUTPUT-FILE    ASSIGN TO VROUT01
+002000                              ORGANIZATION IS SEQUENTIAL.
+002100     SELECT VR-SUSPENSE-FILE  ASSIGN TO VRSUS01
+002200                              ORGANIZATION IS SEQUENTIAL.
+002210     SELECT VR-REJECT-FILE    ASSIGN TO VRREJ01
+002220                              ORGANIZATION IS SEQUENTIAL.
+002230     SELECT VR-CHECKPOINT-FILE ASSIGN TO VRCKP01
+002240                              ORGANIZATION IS SEQUENTIAL.
+002300*
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  VR-INPUT-FILE
+002700     RECORD IS VARYING IN SIZE FROM 57 TO 355 CHARACTERS
+002710         DEPENDING ON VR-INPUT-REC-LEN
+002800     LABEL RECORDS ARE STANDARD.
+002900     COPY VRDUPNM.
+003000*
+003100 FD  VR-OUTPUT-FILE
+003110     RECORD IS VARYING IN SIZE FROM 57 TO 355 CHARACTERS
+003120         DEPENDING ON VR-OUTPUT-REC-LEN
+003300     LABEL RECORDS ARE STANDARD.
+003400 01  VR-OUTPUT-RECORD          PIC X(355).
+003500*
+003600 FD  VR-SUSPENSE-FILE
+003700     RECORDING MODE IS F
+003800     LABEL RECORDS ARE STANDARD.
+003900     COPY VRSUSP.
+004000*
+004010 FD  VR-REJECT-FILE
+004020     RECORDING MODE IS F
+004030     LABEL RECORDS ARE STANDARD.
+004040     COPY VRREJ.
+004050*
+004060 FD  VR-CHECKPOINT-FILE
+004070     RECORDING MODE IS F
+004080     LABEL RECORDS ARE STANDARD.
+004090     COPY VRCKPT.
+004095*
+004100 WORKING-STORAGE SECTION.
+004110     COPY VRRECTB.
+004120*
+004200 01  VR-SWITCHES.
+004300     05  VR-EOF-SW             PIC X(01)  VALUE 'N'.
+004400         88  VR-EOF                       VALUE 'Y'.
+004410     05  VR-RECTYPE-FOUND-SW   PIC X(01)  VALUE 'N'.
+004420         88  VR-RECTYPE-FOUND             VALUE 'Y'.
+004430     05  VR-RESTART-SW         PIC X(01)  VALUE 'N'.
+004440         88  VR-RESTART-REQUESTED         VALUE 'Y'.
+004450     05  VR-SKIPPING-SW        PIC X(01)  VALUE 'N'.
+004460         88  VR-SKIPPING-TO-CKPT          VALUE 'Y'.
+004470     05  VR-CKPT-EOF-SW        PIC X(01)  VALUE 'N'.
+004480         88  VR-CKPT-EOF                  VALUE 'Y'.
+004500*
+004600 01  VR-COUNTERS.
+004700     05  VR-INPUT-COUNT        PIC 9(09)  COMP VALUE ZERO.
+004800     05  VR-GOOD-COUNT         PIC 9(09)  COMP VALUE ZERO.
+004900     05  VR-SUSPENSE-COUNT     PIC 9(09)  COMP VALUE ZERO.
+004910     05  VR-REJECT-COUNT       PIC 9(09)  COMP VALUE ZERO.
+004912     05  VR-CKPT-COUNTER       PIC 9(09)  COMP VALUE ZERO.
+004914     05  VR-CKPT-INTERVAL      PIC 9(09)  COMP VALUE 10000.
+004920*
+004921 01  VR-RESTART-KEY.
+004922     05  VR-RESTART-COUNT      PIC 9(09)  VALUE ZERO.
+004923     05  VR-RESTART-FIELD-1    PIC X(20)  VALUE SPACES.
+004924     05  VR-RESTART-RUN-DATE   PIC 9(08)  VALUE ZERO.
+004930 01  VR-INDEXES.
+004940     05  VR-RECTYPE-IDX        PIC 9(02)  COMP VALUE ZERO.
+004950*
+004960 01  VR-RECORD-LENGTHS.
+004970     05  VR-INPUT-REC-LEN      PIC 9(04)  COMP VALUE ZERO.
+004980     05  VR-OUTPUT-REC-LEN     PIC 9(04)  COMP VALUE ZERO.
+005000*
+005010 LINKAGE SECTION.
+005020 01  VR-PARM-AREA.
+005030     05  VR-PARM-LEN           PIC S9(04) COMP.
+005040     05  VR-PARM-TEXT          PIC X(08).
+005050*
+005100 PROCEDURE DIVISION USING VR-PARM-AREA.
+005200*
+005300 0000-MAINLINE.
+005400     PERFORM 1000-INITIALIZE
+005500         THRU 1000-INITIALIZE-EXIT.
+005600     PERFORM 2000-PROCESS-RECORD
+005700         THRU 2000-PROCESS-RECORD-EXIT
+005800         UNTIL VR-EOF.
+005900     PERFORM 9000-TERMINATE
+006000         THRU 9000-TERMINATE-EXIT.
+006100     STOP RUN.
+006200*
+006300 1000-INITIALIZE.
+006305     PERFORM 1010-CHECK-RESTART-PARM
+006310         THRU 1010-CHECK-RESTART-PARM-EXIT.
+006315     OPEN INPUT  VR-INPUT-FILE.
+006320     IF VR-RESTART-REQUESTED
+006322         OPEN EXTEND VR-OUTPUT-FILE
+006324         OPEN EXTEND VR-SUSPENSE-FILE
+006326         OPEN EXTEND VR-REJECT-FILE
+006328     ELSE
+006330         OPEN OUTPUT VR-OUTPUT-FILE
+006332         OPEN OUTPUT VR-SUSPENSE-FILE
+006334         OPEN OUTPUT VR-REJECT-FILE
+006336     END-IF.
+006338     PERFORM 1020-OPEN-CHECKPOINT
+006340         THRU 1020-OPEN-CHECKPOINT-EXIT.
+006345     PERFORM 2100-READ-INPUT
+006350         THRU 2100-READ-INPUT-EXIT.
+006355     IF VR-RESTART-REQUESTED
+006360         PERFORM 1100-SKIP-TO-CHECKPOINT
+006365             THRU 1100-SKIP-TO-CHECKPOINT-EXIT
+006370     END-IF.
+006375 1000-INITIALIZE-EXIT.
+006380     EXIT.
+006385*
+006390******************************************************************
+006395* 1010-CHECK-RESTART-PARM LOOKS FOR PARM='RESTART' PASSED BY THE *
+006400* JCL EXEC STATEMENT.  WHEN PRESENT, THE RUN SKIPS FORWARD TO    *
+006405* THE LAST CHECKPOINT INSTEAD OF STARTING FROM RECORD ONE.       *
+006410******************************************************************
+006415 1010-CHECK-RESTART-PARM.
+006420     IF VR-PARM-LEN > ZERO
+006425        AND VR-PARM-TEXT (1:7) = 'RESTART'
+006430         MOVE 'Y' TO VR-RESTART-SW
+006435     END-IF.
+006440 1010-CHECK-RESTART-PARM-EXIT.
+006445     EXIT.
+006450*
+006455 1020-OPEN-CHECKPOINT.
+006460     IF VR-RESTART-REQUESTED
+006465         OPEN INPUT VR-CHECKPOINT-FILE
+006470         PERFORM 1030-READ-LAST-CHECKPOINT
+006475             THRU 1030-READ-LAST-CHECKPOINT-EXIT
+006480         CLOSE VR-CHECKPOINT-FILE
+006485         OPEN EXTEND VR-CHECKPOINT-FILE
+006490     ELSE
+006495         OPEN OUTPUT VR-CHECKPOINT-FILE
+006500     END-IF.
+006505 1020-OPEN-CHECKPOINT-EXIT.
+006510     EXIT.
+006515*
+006520******************************************************************
+006525* 1030-READ-LAST-CHECKPOINT READS THE CHECKPOINT FILE TO THE     *
+006530* END, KEEPING THE LAST RECORD.  A SEQUENTIAL FILE HAS NO        *
+006535* CONCEPT OF "LAST RECORD" OTHER THAN READING TO END OF FILE.    *
+006540******************************************************************
+006545 1030-READ-LAST-CHECKPOINT.
+006550     PERFORM 1040-READ-CHECKPOINT
+006555         THRU 1040-READ-CHECKPOINT-EXIT
+006560         UNTIL VR-CKPT-EOF.
+006565 1030-READ-LAST-CHECKPOINT-EXIT.
+006570     EXIT.
+006575*
+006580 1040-READ-CHECKPOINT.
+006585     READ VR-CHECKPOINT-FILE
+006590         AT END
+006595             MOVE 'Y' TO VR-CKPT-EOF-SW
+006600         NOT AT END
+006605             MOVE VRC-RECORD-COUNT TO VR-RESTART-COUNT
+006610             MOVE VRC-FIELD-1      TO VR-RESTART-FIELD-1
+006615             MOVE VRC-RUN-DATE     TO VR-RESTART-RUN-DATE
+006620     END-READ.
+006625 1040-READ-CHECKPOINT-EXIT.
+006630     EXIT.
+006635*
+006640******************************************************************
+006645* 1100-SKIP-TO-CHECKPOINT ADVANCES THE INPUT FILE PAST THE       *
+006650* RECORDS ALREADY HANDLED ON THE PRIOR RUN, WITHOUT RE-EDITING   *
+006655* THEM, SO ONLY WORK PAST THE FAILURE POINT IS REDONE.          *
+006660******************************************************************
+006665 1100-SKIP-TO-CHECKPOINT.
+006667     IF VR-RESTART-COUNT = ZERO
+006668         DISPLAY 'VR100 - NO CHECKPOINT FOUND - PROCESSING'
+006669                 ' FROM RECORD 1'
+006670         GO TO 1100-SKIP-TO-CHECKPOINT-EXIT
+006671     END-IF.
+006672     MOVE 'Y' TO VR-SKIPPING-SW.
+006675     PERFORM 1110-SKIP-RECORD
+006680         THRU 1110-SKIP-RECORD-EXIT
+006685         UNTIL VR-EOF OR NOT VR-SKIPPING-TO-CKPT.
+006690     MOVE ZERO TO VR-CKPT-COUNTER.
+006695     IF VR-EOF
+006700         DISPLAY 'VR100 - RESTART POINT NOT REACHED - CHECK'
+006705                 'POINT FILE INCONSISTENT WITH INPUT FILE'
+006710     ELSE
+006715         DISPLAY 'VR100 - RESTARTED AFTER RECORD '
+006720                 VR-RESTART-COUNT ' FIELD-1 ' VR-RESTART-FIELD-1
+006725     END-IF.
+006730 1100-SKIP-TO-CHECKPOINT-EXIT.
+006735     EXIT.
+006740*
+006745 1110-SKIP-RECORD.
+006750     ADD 1 TO VR-INPUT-COUNT.
+006755     IF VR-INPUT-COUNT >= VR-RESTART-COUNT
+006760         MOVE 'N' TO VR-SKIPPING-SW
+006765     END-IF.
+006770     PERFORM 2100-READ-INPUT
+006775         THRU 2100-READ-INPUT-EXIT.
+006780 1110-SKIP-RECORD-EXIT.
+006785     EXIT.
+006790*
+006795 2000-PROCESS-RECORD.
+006800     ADD 1 TO VR-INPUT-COUNT.
+006805     PERFORM 2200-EDIT-RECORD
+006810         THRU 2200-EDIT-RECORD-EXIT.
+006815     PERFORM 2510-CHECK-CHECKPOINT-DUE
+006820         THRU 2510-CHECK-CHECKPOINT-DUE-EXIT.
+006825     PERFORM 2100-READ-INPUT
+006830         THRU 2100-READ-INPUT-EXIT.
+006835 2000-PROCESS-RECORD-EXIT.
+006840     EXIT.
+006845*
+006850 2100-READ-INPUT.
+006855     READ VR-INPUT-FILE
+006860         AT END
+006865             MOVE 'Y' TO VR-EOF-SW
+006870     END-READ.
+006875 2100-READ-INPUT-EXIT.
+006880     EXIT.
+006885*
+006890******************************************************************
+006895* 2510-CHECK-CHECKPOINT-DUE WRITES A CHECKPOINT RECORD EVERY     *
+006900* VR-CKPT-INTERVAL RECORDS SO A RESTART DOES NOT HAVE TO REREAD  *
+006905* THE INPUT FILE FROM RECORD ONE AFTER AN ABEND.                *
+006910******************************************************************
+006915 2510-CHECK-CHECKPOINT-DUE.
+006920     ADD 1 TO VR-CKPT-COUNTER.
+006925     IF VR-CKPT-COUNTER >= VR-CKPT-INTERVAL
+006930         PERFORM 2520-WRITE-CHECKPOINT
+006935             THRU 2520-WRITE-CHECKPOINT-EXIT
+006940         MOVE ZERO TO VR-CKPT-COUNTER
+006945     END-IF.
+006950 2510-CHECK-CHECKPOINT-DUE-EXIT.
+006955     EXIT.
+006960*
+006965 2520-WRITE-CHECKPOINT.
+006970     MOVE FIELD-1  OF DUP-NAME-1  TO VRC-FIELD-1.
+006975     MOVE RUN-DATE OF DUP-NAME-1  TO VRC-RUN-DATE.
+006980     MOVE VR-INPUT-COUNT          TO VRC-RECORD-COUNT.
+006985     WRITE VR-CHECKPOINT-RECORD.
+006990 2520-WRITE-CHECKPOINT-EXIT.
+006995     EXIT.
+007000*
+008900 2200-EDIT-RECORD.
+008910     PERFORM 2205-VALIDATE-RECTYPE
+008920         THRU 2205-VALIDATE-RECTYPE-EXIT.
+008930     IF NOT VR-RECTYPE-FOUND
+008940         GO TO 2200-EDIT-RECORD-EXIT
+008950     END-IF.
+009000     PERFORM 2210-VALIDATE-XDATES
+009100         THRU 2210-VALIDATE-XDATES-EXIT.
+009200 2200-EDIT-RECORD-EXIT.
+009300     EXIT.
+009400*
+009410******************************************************************
+009420* 2205-VALIDATE-RECTYPE LOOKS UP RECORD-TYPE ON THE APPROVED     *
+009430* VR-RECTYPE-TABLE.  A CODE NOT ON THE TABLE IS REJECTED        *
+009440* RATHER THAN BEING TREATED AS A VALID RECORD.                  *
+009450******************************************************************
+009460 2205-VALIDATE-RECTYPE.
+009470     MOVE 'N' TO VR-RECTYPE-FOUND-SW.
+009480     PERFORM 2206-SEARCH-RECTYPE
+009490         THRU 2206-SEARCH-RECTYPE-EXIT
+009500         VARYING VR-RECTYPE-IDX FROM 1 BY 1
+009510         UNTIL VR-RECTYPE-IDX > VR-RECTYPE-MAX
+009520            OR VR-RECTYPE-FOUND.
+009530     IF NOT VR-RECTYPE-FOUND
+009540         MOVE RECORD-TYPE OF DUP-NAME-1 TO VRJ-RECORD-TYPE
+009550         MOVE FIELD-1     OF DUP-NAME-1 TO VRJ-FIELD-1
+009560         MOVE RUN-DATE    OF DUP-NAME-1 TO VRJ-RUN-DATE
+009570         MOVE 'R1'                      TO VRJ-REASON-CODE
+009580         MOVE 'RECORD-TYPE NOT ON APPROVED TABLE' TO
+009590              VRJ-REASON-TEXT
+009600         WRITE VR-REJECT-RECORD
+009610         ADD 1 TO VR-REJECT-COUNT
+009620     END-IF.
+009630 2205-VALIDATE-RECTYPE-EXIT.
+009640     EXIT.
+009650*
+009660 2206-SEARCH-RECTYPE.
+009670     IF RECORD-TYPE OF DUP-NAME-1 =
+009675            VR-RECTYPE-ENTRY (VR-RECTYPE-IDX)
+009680         MOVE 'Y' TO VR-RECTYPE-FOUND-SW
+009690     END-IF.
+009700 2206-SEARCH-RECTYPE-EXIT.
+009710     EXIT.
+009720*
+009500******************************************************************
+009600* 2210-VALIDATE-XDATES DISPATCHES ON RECORD-TYPE.  TYPES '1' AND *
+009700* '2' CARRY A BIRTH-DETAILS GROUP AND ARE CHECKED FOR BIRTH/     *
+009800* DEATH CHRONOLOGY.  TYPE '3' IS A DEATH-ONLY RECORD WITH NO    *
+009900* BIRTH-DETAILS TO COMPARE AGAINST, SO ONLY DEATH-DETAILS       *
+009950* COMPLETENESS IS CHECKED.                                      *
+010100******************************************************************
+010200 2210-VALIDATE-XDATES.
+010210     IF RECORD-TYPE OF DUP-NAME-1 = '3'
+010220         PERFORM 2215-VALIDATE-DEATH-ONLY
+010230             THRU 2215-VALIDATE-DEATH-ONLY-EXIT
+010240     ELSE
+010250         PERFORM 2212-VALIDATE-BIRTH-DEATH
+010260             THRU 2212-VALIDATE-BIRTH-DEATH-EXIT
+010270     END-IF.
+010280 2210-VALIDATE-XDATES-EXIT.
+010290     EXIT.
+010300*
+010310 2212-VALIDATE-BIRTH-DEATH.
+010320     IF XDATE OF DEATH-DETAILS OF DUP-NAME-1 NOT = ZERO
+010330        AND XDATE OF DEATH-DETAILS OF DUP-NAME-1 <
+010340            XDATE OF BIRTH-DETAILS OF DUP-NAME-1
+010350         MOVE 'D1' TO VRS-REASON-CODE
+010360         MOVE 'DEATH XDATE PRECEDES BIRTH XDATE' TO
+010370              VRS-REASON-TEXT
+010380         PERFORM 2220-WRITE-SUSPENSE
+010390             THRU 2220-WRITE-SUSPENSE-EXIT
+010400         GO TO 2212-VALIDATE-BIRTH-DEATH-EXIT
+010410     END-IF.
+010420     IF CITY OF DEATH-DETAILS OF DUP-NAME-1 NOT = SPACES
+010430        AND XDATE OF DEATH-DETAILS OF DUP-NAME-1 = ZERO
+010440         MOVE 'D2' TO VRS-REASON-CODE
+010450         MOVE 'DEATH CITY PRESENT BUT XDATE IS ZERO' TO
+010460              VRS-REASON-TEXT
+010470         PERFORM 2220-WRITE-SUSPENSE
+010480             THRU 2220-WRITE-SUSPENSE-EXIT
+010490         GO TO 2212-VALIDATE-BIRTH-DEATH-EXIT
+010500     END-IF.
+010510     PERFORM 2300-WRITE-GOOD-RECORD
+010520         THRU 2300-WRITE-GOOD-RECORD-EXIT.
+010530 2212-VALIDATE-BIRTH-DEATH-EXIT.
+010540     EXIT.
+010550*
+010560 2215-VALIDATE-DEATH-ONLY.
+010570     IF CITY OF DEATH-DETAILS OF DUP-NAME-3 NOT = SPACES
+010580        AND XDATE OF DEATH-DETAILS OF DUP-NAME-3 = ZERO
+010590         MOVE 'D2' TO VRS-REASON-CODE
+010600         MOVE 'DEATH CITY PRESENT BUT XDATE IS ZERO' TO
+010610              VRS-REASON-TEXT
+010620         PERFORM 2225-WRITE-SUSPENSE-D3
+010630             THRU 2225-WRITE-SUSPENSE-D3-EXIT
+010640         GO TO 2215-VALIDATE-DEATH-ONLY-EXIT
+010650     END-IF.
+010660     PERFORM 2300-WRITE-GOOD-RECORD
+010670         THRU 2300-WRITE-GOOD-RECORD-EXIT.
+010680 2215-VALIDATE-DEATH-ONLY-EXIT.
+010690     EXIT.
+010700*
+010710 2225-WRITE-SUSPENSE-D3.
+010720     MOVE RECORD-TYPE OF DUP-NAME-3  TO VRS-RECORD-TYPE.
+010730     MOVE FIELD-1     OF DUP-NAME-3  TO VRS-FIELD-1.
+010740     MOVE RUN-DATE    OF DUP-NAME-3  TO VRS-RUN-DATE.
+010750     MOVE ZERO                       TO VRS-BIRTH-XDATE.
+010760     MOVE CITY  OF DEATH-DETAILS OF DUP-NAME-3
+010770                                     TO VRS-DEATH-CITY.
+010780     MOVE XDATE OF DEATH-DETAILS OF DUP-NAME-3
+010790                                     TO VRS-DEATH-XDATE.
+010800     WRITE VR-SUSPENSE-RECORD.
+010810     ADD 1 TO VR-SUSPENSE-COUNT.
+010820 2225-WRITE-SUSPENSE-D3-EXIT.
+010830     EXIT.
+010840*
+012700 2220-WRITE-SUSPENSE.
+012800     MOVE RECORD-TYPE OF DUP-NAME-1  TO VRS-RECORD-TYPE.
+012900     MOVE FIELD-1     OF DUP-NAME-1  TO VRS-FIELD-1.
+013000     MOVE RUN-DATE    OF DUP-NAME-1  TO VRS-RUN-DATE.
+013100     MOVE XDATE OF BIRTH-DETAILS OF DUP-NAME-1
+013200                                     TO VRS-BIRTH-XDATE.
+013300     MOVE CITY  OF DEATH-DETAILS OF DUP-NAME-1
+013400                                     TO VRS-DEATH-CITY.
+013500     MOVE XDATE OF DEATH-DETAILS OF DUP-NAME-1
+013600                                     TO VRS-DEATH-XDATE.
+013700     WRITE VR-SUSPENSE-RECORD.
+013800     ADD 1 TO VR-SUSPENSE-COUNT.
+013900 2220-WRITE-SUSPENSE-EXIT.
+014000     EXIT.
+014100*
+014200 2300-WRITE-GOOD-RECORD.
+014210     MOVE VR-INPUT-REC-LEN TO VR-OUTPUT-REC-LEN.
+014220     MOVE DUP-NAME-1 (1 : VR-INPUT-REC-LEN)
+014230         TO VR-OUTPUT-RECORD (1 : VR-INPUT-REC-LEN).
+014400     WRITE VR-OUTPUT-RECORD.
+014500     ADD 1 TO VR-GOOD-COUNT.
+014600 2300-WRITE-GOOD-RECORD-EXIT.
+014700     EXIT.
+014800*
+014900 9000-TERMINATE.
+015000     CLOSE VR-INPUT-FILE
+015100           VR-OUTPUT-FILE
+015200           VR-SUSPENSE-FILE
+015210           VR-REJECT-FILE
+015220           VR-CHECKPOINT-FILE.
+015300     DISPLAY 'VR100 - DUP-NAME LOAD AND EDIT COMPLETE'.
+015400     DISPLAY 'VR100 - RECORDS READ      : ' VR-INPUT-COUNT.
+015500     DISPLAY 'VR100 - RECORDS GOOD      : ' VR-GOOD-COUNT.
+015600     DISPLAY 'VR100 - RECORDS SUSPENSE  : ' VR-SUSPENSE-COUNT.
+015610     DISPLAY 'VR100 - RECORDS REJECTED  : ' VR-REJECT-COUNT.
+015700 9000-TERMINATE-EXIT.
+015800     EXIT.
