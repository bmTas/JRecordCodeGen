@@ -0,0 +1,51 @@
+      *****************************************************************
+      *                                                               *
+      *   VRFLAT   -  DUP-NAME FLATTENED EXTRACT RECORD LAYOUT        *
+      *                                                               *
+      *   WRITTEN BY VR400 FOR DOWNSTREAM PARTNERS WHOSE FIXED-WIDTH  *
+      *   LOADERS CANNOT FOLLOW THE NESTED ARRAYS GROUP.  THE FILE    *
+      *   IS BOUNDED BY A HEADER RECORD AND A TRAILER RECORD, WITH    *
+      *   ONE DETAIL RECORD PER POPULATED ARRAY OCCURRENCE.  ALL      *
+      *   THREE RECORD TYPES ARE THE SAME LENGTH SO PARTNERS CAN      *
+      *   READ THE FILE WITH A SINGLE FIXED-WIDTH LAYOUT AND SWITCH   *
+      *   ON THE LEADING RECORD-ID BYTES.                             *
+      *                                                               *
+      *   MODIFICATION HISTORY                                       *
+      *   DATE       INIT  DESCRIPTION                                *
+      *   --------   ----  ------------------------------------------ *
+      *   09/08/26   RLB   ORIGINAL LAYOUT.                           *
+      *   09/08/26   RLB   CORRECTED HEADER FILLER FROM X(62) TO      *
+      *                   X(70) - HEADER WAS 72 BYTES, SHORT OF THE   *
+      *                   80-BYTE DETAIL/TRAILER LENGTH.              *
+      *                                                               *
+      *****************************************************************
+000100 01  VR-FLAT-HEADER.
+000200     03  VRF-H-REC-ID          PIC X(02).
+000300     03  VRF-H-CREATE-DATE.
+000400         05  VRF-H-CD-YEAR     PIC 9(04).
+000500         05  VRF-H-CD-MONTH    PIC 9(02).
+000600         05  VRF-H-CD-DD       PIC 9(02).
+000700     03  FILLER                PIC X(70).
+000800*
+000900 01  VR-FLAT-DETAIL.
+001000     03  VRF-D-REC-ID          PIC X(02).
+001100     03  VRF-D-RECORD-TYPE     PIC X(01).
+001200     03  VRF-D-FIELD-1         PIC X(20).
+001300     03  VRF-D-RUN-DATE.
+001400         05  VRF-D-RD-YEAR     PIC 9(04).
+001500         05  VRF-D-RD-MONTH    PIC 9(02).
+001600         05  VRF-D-RD-DD       PIC 9(02).
+001700     03  VRF-D-ARRAY-CODE      PIC X(02).
+001800         88  VRF-ARRAY-111-114         VALUE '11'.
+001900         88  VRF-ARRAY-111-117         VALUE '12'.
+002000         88  VRF-ARRAY-121-114         VALUE '21'.
+002100         88  VRF-ARRAY-121-115         VALUE '22'.
+002200     03  VRF-D-OUTER-OCCURS    PIC 9(01).
+002300     03  VRF-D-INNER-OCCURS    PIC 9(01).
+002400     03  VRF-D-ARRAY-VALUE     PIC X(03).
+002500     03  FILLER                PIC X(42).
+002600*
+002700 01  VR-FLAT-TRAILER.
+002800     03  VRF-T-REC-ID          PIC X(02).
+002900     03  VRF-T-DETAIL-COUNT    PIC 9(09).
+003000     03  FILLER                PIC X(69).
