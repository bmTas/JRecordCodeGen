@@ -0,0 +1,24 @@
+      *****************************************************************
+      *                                                               *
+      *   VRRECTB  -  DUP-NAME RECORD-TYPE REFERENCE TABLE            *
+      *                                                               *
+      *   HOLDS THE LIST OF RECORD-TYPE VALUES CURRENTLY APPROVED     *
+      *   FOR PROCESSING BY THE VITAL RECORDS SYSTEM.  TO REGISTER    *
+      *   A NEW RECORD TYPE, ADD A FILLER ENTRY BELOW AND INCREASE    *
+      *   VR-RECTYPE-MAX TO MATCH.                                    *
+      *                                                               *
+      *   MODIFICATION HISTORY                                       *
+      *   DATE       INIT  DESCRIPTION                                *
+      *   --------   ----  ------------------------------------------ *
+      *   09/08/26   RLB   ORIGINAL TABLE - TYPES '1' AND '2'.        *
+      *   09/08/26   RLB   ADDED TYPE '3' - DEATH-ONLY RECORDS WITH   *
+      *                    NO MATCHING BIRTH RECORD.                 *
+      *                                                               *
+      *****************************************************************
+000100 01  VR-RECTYPE-VALUES.
+000200     05  FILLER                PIC X(01)  VALUE '1'.
+000300     05  FILLER                PIC X(01)  VALUE '2'.
+000350     05  FILLER                PIC X(01)  VALUE '3'.
+000400 01  VR-RECTYPE-TABLE REDEFINES VR-RECTYPE-VALUES.
+000500     05  VR-RECTYPE-ENTRY      PIC X(01)  OCCURS 3 TIMES.
+000600 77  VR-RECTYPE-MAX            PIC 9(02)  VALUE 3.
