@@ -0,0 +1,94 @@
+      *****************************************************************
+      *                                                               *
+      *   VRDUPNM  -  VITAL RECORDS DUP-NAME RECORD LAYOUT            *
+      *                                                               *
+      *   RECORD-TYPE '1' AND '2' SHARE THE SAME RECORD-TYPE,         *
+      *   FIELD-1, RUN-DATE, BIRTH-DETAILS AND DEATH-DETAILS          *
+      *   GROUPS.  DUP-NAME-1 ADDITIONALLY CARRIES THE ARRAYS AND     *
+      *   DUPS GROUPS USED FOR MULTIPLE-BIRTH / MULTIPLE-NAME         *
+      *   CROSS-REFERENCING.                                         *
+      *                                                               *
+      *   MODIFICATION HISTORY                                       *
+      *   DATE       INIT  DESCRIPTION                                *
+      *   --------   ----  ------------------------------------------ *
+      *   09/08/26   RLB   ORIGINAL LAYOUT.                           *
+      *   09/08/26   RLB   ARRAYS GROUP CHANGED FROM FIXED OCCURS TO  *
+      *                    OCCURS DEPENDING ON THE ARRAY-COUNTS       *
+      *                    COUNTERS SO RECORD LENGTH REFLECTS ACTUAL  *
+      *                    CONTENT.                                  *
+      *   09/08/26   RLB   ADDED DUP-NAME-3 FOR DEATH-REGISTERED      *
+      *                    RECORDS WITH NO MATCHING BIRTH RECORD.     *
+      *                                                               *
+      *****************************************************************
+000100 01  DUP-NAME-1.
+000200     03  RECORD-TYPE           PIC X(01).
+000300     03  FIELD-1               PIC X(20).
+000400     03  RUN-DATE.
+000500         05  YEAR              PIC 9(04).
+000600         05  MONTH             PIC 9(02).
+000700         05  DD                PIC 9(02).
+000800     03  BIRTH-DETAILS.
+000900         05  CITY              PIC X(20).
+001000         05  XDATE.
+001100             07  YEAR          PIC 9(04).
+001200             07  MONTH         PIC 9(02).
+001300             07  DD            PIC 9(02).
+001400     03  DEATH-DETAILS.
+001500         05  CITY              PIC X(20).
+001600         05  XDATE.
+001700             07  YEAR          PIC 9(04).
+001800             07  MONTH         PIC 9(02).
+001900             07  DD            PIC 9(02).
+002000     03  DUPS.
+002100         09  ARRAY-115         PIC 9(05).
+002150     03  ARRAY-COUNTS.
+002160         05  ARRAY-111-CNT     PIC 9(01).
+002170         05  ARRAY-121-CNT     PIC 9(01).
+002180         05  ARRAY-121-114-CNT PIC 9(01).
+002190         05  ARRAY-121-115-CNT PIC 9(01).
+002200     03  ARRAYS.
+002300         05  ARRAY-111.
+002400             07  ARRAY-112.
+002500                 09  ARRAY-114 PIC X(03) OCCURS 0 TO 5 TIMES
+002510                         DEPENDING ON ARRAY-111-CNT.
+002600                 09  ARRAY-117 PIC X(03) OCCURS 0 TO 5 TIMES
+002610                         DEPENDING ON ARRAY-111-CNT.
+002700         05  ARRAY-121.
+002800             07  ARRAY-112 OCCURS 0 TO 7 TIMES
+002810                     DEPENDING ON ARRAY-121-CNT.
+002900                 09  ARRAY-114 PIC X(03) OCCURS 0 TO 5 TIMES
+002910                         DEPENDING ON ARRAY-121-114-CNT.
+003000                 09  ARRAY-115 PIC X(03) OCCURS 0 TO 6 TIMES
+003010                         DEPENDING ON ARRAY-121-115-CNT.
+003100 01  DUP-NAME-2.
+003200     03  RECORD-TYPE           PIC X(01).
+003300     03  FIELD-1               PIC X(20).
+003400     03  RUN-DATE.
+003500         05  YEAR              PIC 9(04).
+003600         05  MONTH             PIC 9(02).
+003700         05  DD                PIC 9(02).
+003800     03  BIRTH-DETAILS.
+003900         05  CITY              PIC X(20).
+004000         05  XDATE.
+004100             07  YEAR          PIC 9(04).
+004200             07  MONTH         PIC 9(02).
+004300             07  DD            PIC 9(02).
+004400     03  DEATH-DETAILS.
+004500         05  CITY              PIC X(20).
+004600         05  XDATE.
+004700             07  YEAR          PIC 9(04).
+004800             07  MONTH         PIC 9(02).
+004900             07  DD            PIC 9(02).
+005000 01  DUP-NAME-3.
+005100     03  RECORD-TYPE           PIC X(01).
+005200     03  FIELD-1               PIC X(20).
+005300     03  RUN-DATE.
+005400         05  YEAR              PIC 9(04).
+005500         05  MONTH             PIC 9(02).
+005600         05  DD                PIC 9(02).
+005700     03  DEATH-DETAILS.
+005800         05  CITY              PIC X(20).
+005900         05  XDATE.
+006000             07  YEAR          PIC 9(04).
+006100             07  MONTH         PIC 9(02).
+006200             07  DD            PIC 9(02).
