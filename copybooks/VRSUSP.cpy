@@ -0,0 +1,36 @@
+      *****************************************************************
+      *                                                               *
+      *   VRSUSP   -  DUP-NAME SUSPENSE RECORD LAYOUT                 *
+      *                                                               *
+      *   WRITTEN BY VR100 WHEN A DUP-NAME-1/DUP-NAME-2 RECORD        *
+      *   FAILS BIRTH/DEATH CHRONOLOGICAL EDITING.  CARRIES THE       *
+      *   KEY FIELDS OF THE OFFENDING RECORD PLUS A REASON CODE       *
+      *   SO THE SUSPENSE FILE CAN BE WORKED WITHOUT GOING BACK TO    *
+      *   THE ORIGINAL INPUT.                                        *
+      *                                                               *
+      *   MODIFICATION HISTORY                                       *
+      *   DATE       INIT  DESCRIPTION                                *
+      *   --------   ----  ------------------------------------------ *
+      *   09/08/26   RLB   ORIGINAL LAYOUT.                           *
+      *                                                               *
+      *****************************************************************
+000100 01  VR-SUSPENSE-RECORD.
+000200     03  VRS-RECORD-TYPE       PIC X(01).
+000300     03  VRS-FIELD-1           PIC X(20).
+000400     03  VRS-RUN-DATE.
+000500         05  VRS-RD-YEAR       PIC 9(04).
+000600         05  VRS-RD-MONTH      PIC 9(02).
+000700         05  VRS-RD-DAY        PIC 9(02).
+000800     03  VRS-BIRTH-XDATE.
+000900         05  VRS-BX-YEAR       PIC 9(04).
+001000         05  VRS-BX-MONTH      PIC 9(02).
+001100         05  VRS-BX-DAY        PIC 9(02).
+001200     03  VRS-DEATH-CITY        PIC X(20).
+001300     03  VRS-DEATH-XDATE.
+001400         05  VRS-DX-YEAR       PIC 9(04).
+001500         05  VRS-DX-MONTH      PIC 9(02).
+001600         05  VRS-DX-DAY        PIC 9(02).
+001700     03  VRS-REASON-CODE       PIC X(02).
+001800         88  VRS-DEATH-BEFORE-BIRTH   VALUE 'D1'.
+001900         88  VRS-DEATH-CITY-NO-XDATE  VALUE 'D2'.
+002000     03  VRS-REASON-TEXT       PIC X(40).
