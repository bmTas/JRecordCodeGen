@@ -0,0 +1,38 @@
+      *****************************************************************
+      *                                                               *
+      *   VRAUDIT  -  DUP-NAME BEFORE/AFTER AUDIT TRAIL RECORD LAYOUT *
+      *                                                               *
+      *   WRITTEN BY VR150 WHENEVER RECORD-TYPE OR FIELD-1 DIFFERS    *
+      *   BETWEEN THE BEFORE-CLEANUP AND AFTER-CLEANUP COPY OF A      *
+      *   DUP-NAME RECORD, SO A BEFORE/AFTER HISTORY OF MANUAL        *
+      *   CORRECTIONS IS AVAILABLE ON REQUEST.                        *
+      *                                                               *
+      *   MODIFICATION HISTORY                                       *
+      *   DATE       INIT  DESCRIPTION                                *
+      *   --------   ----  ------------------------------------------ *
+      *   09/08/26   RLB   ORIGINAL LAYOUT.                           *
+      *   09/08/26   RLB   ADDED VRA-RUN-ID TO IDENTIFY WHICH CLEANUP  *
+      *                   RUN MADE THE CHANGE - THE BEFORE/AFTER       *
+      *                   VALUES AND AUDIT DATE DID NOT CAPTURE WHO    *
+      *                   OR WHAT RUN PERFORMED THE CORRECTION.        *
+      *                                                               *
+      *****************************************************************
+000100 01  VR-AUDIT-RECORD.
+000200     03  VRA-RUN-DATE.
+000300         05  VRA-RD-YEAR       PIC 9(04).
+000400         05  VRA-RD-MONTH      PIC 9(02).
+000500         05  VRA-RD-DD         PIC 9(02).
+000600     03  VRA-SEQUENCE-NO       PIC 9(09).
+000700     03  VRA-BEFORE-RECORD-TYPE PIC X(01).
+000800     03  VRA-AFTER-RECORD-TYPE  PIC X(01).
+000900     03  VRA-BEFORE-FIELD-1    PIC X(20).
+001000     03  VRA-AFTER-FIELD-1     PIC X(20).
+001100     03  VRA-CHANGE-CODE       PIC X(02).
+001200         88  VRA-RECTYPE-CHANGED          VALUE 'C1'.
+001300         88  VRA-FIELD1-CHANGED           VALUE 'C2'.
+001400         88  VRA-BOTH-CHANGED             VALUE 'C3'.
+001500     03  VRA-AUDIT-DATE.
+001600         05  VRA-AD-YEAR       PIC 9(04).
+001700         05  VRA-AD-MONTH      PIC 9(02).
+001800         05  VRA-AD-DD         PIC 9(02).
+001900     03  VRA-RUN-ID            PIC X(08).
