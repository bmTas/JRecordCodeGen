@@ -0,0 +1,24 @@
+      *****************************************************************
+      *                                                               *
+      *   VRCKPT   -  DUP-NAME LOAD CHECKPOINT RECORD LAYOUT          *
+      *                                                               *
+      *   WRITTEN BY VR100 EVERY VR-CKPT-INTERVAL RECORDS SO A        *
+      *   RESTART CAN SKIP FORWARD PAST RECORDS ALREADY PROCESSED     *
+      *   SUCCESSFULLY INSTEAD OF REREADING THE INPUT FILE FROM       *
+      *   RECORD ONE.  THE CHECKPOINT FILE IS A SEQUENTIAL FILE OF    *
+      *   THESE RECORDS - THE LAST RECORD ON THE FILE IS THE MOST     *
+      *   RECENT CHECKPOINT.                                          *
+      *                                                               *
+      *   MODIFICATION HISTORY                                       *
+      *   DATE       INIT  DESCRIPTION                                *
+      *   --------   ----  ------------------------------------------ *
+      *   09/08/26   RLB   ORIGINAL LAYOUT.                           *
+      *                                                               *
+      *****************************************************************
+000100 01  VR-CHECKPOINT-RECORD.
+000200     03  VRC-FIELD-1           PIC X(20).
+000300     03  VRC-RUN-DATE.
+000400         05  VRC-RD-YEAR       PIC 9(04).
+000500         05  VRC-RD-MONTH      PIC 9(02).
+000600         05  VRC-RD-DD         PIC 9(02).
+000700     03  VRC-RECORD-COUNT      PIC 9(09).
