@@ -0,0 +1,23 @@
+      *****************************************************************
+      *                                                               *
+      *   VRREJ    -  DUP-NAME REJECT RECORD LAYOUT                   *
+      *                                                               *
+      *   WRITTEN BY VR100 WHEN A RECORD'S RECORD-TYPE IS NOT ON      *
+      *   THE VR-RECTYPE-TABLE APPROVED LIST.                         *
+      *                                                               *
+      *   MODIFICATION HISTORY                                       *
+      *   DATE       INIT  DESCRIPTION                                *
+      *   --------   ----  ------------------------------------------ *
+      *   09/08/26   RLB   ORIGINAL LAYOUT.                           *
+      *                                                               *
+      *****************************************************************
+000100 01  VR-REJECT-RECORD.
+000200     03  VRJ-RECORD-TYPE       PIC X(01).
+000300     03  VRJ-FIELD-1           PIC X(20).
+000400     03  VRJ-RUN-DATE.
+000500         05  VRJ-RD-YEAR       PIC 9(04).
+000600         05  VRJ-RD-MONTH      PIC 9(02).
+000700         05  VRJ-RD-DD         PIC 9(02).
+000800     03  VRJ-REASON-CODE       PIC X(02).
+000900         88  VRJ-RECTYPE-NOT-ON-TABLE   VALUE 'R1'.
+001000     03  VRJ-REASON-TEXT       PIC X(40).
